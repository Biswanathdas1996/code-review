@@ -0,0 +1,520 @@
+000100*****************************************************************
+000200*    PROGRAM-ID..: PAYMAINT
+000300*    AUTHOR......: R. T. MORALES
+000400*    INSTALLATION: CORPORATE PAYROLL SYSTEMS
+000500*    DATE-WRITTEN: 2026-08-08
+000600*    DATE-COMPILED:
+000700*
+000800*    REMARKS.....: BATCH MAINTENANCE PROGRAM FOR THE PAYROLL
+000900*                  EMPLOYEE MASTER.  APPLIES ADD/CHANGE/
+001000*                  DEACTIVATE TRANSACTIONS FROM EMPMTRANS.DAT
+001100*                  AGAINST THE CURRENT EMPLOYEE.DAT AND WRITES A
+001200*                  NEW MASTER TO EMPLOYEE.NEW, TOGETHER WITH AN
+001300*                  AUDIT TRAIL OF EVERY TRANSACTION APPLIED OR
+001400*                  REJECTED.  EMPLOYEE.NEW IS PROMOTED TO
+001500*                  EMPLOYEE.DAT BY THE JOB STEP THAT FOLLOWS THIS
+001600*                  PROGRAM, THE SAME WAY ANY OLD-MASTER/
+001700*                  NEW-MASTER UPDATE LEAVES THE DATASET SWITCH TO
+001800*                  JOB CONTROL RATHER THAN THE PROGRAM ITSELF.
+001900*
+002000*    MODIFICATION HISTORY
+002100*    DATE       INIT DESCRIPTION
+002200*    ---------- ---- ------------------------------------------
+002300*    2026-08-08 RTM  ORIGINAL VERSION.
+002400*****************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID. PAYMAINT.
+002700 AUTHOR. R-T-MORALES.
+002800 INSTALLATION. CORPORATE-PAYROLL-SYSTEMS.
+002900 DATE-WRITTEN. 2026-08-08.
+003000 DATE-COMPILED.
+003100
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS WS-EMP-FILE-STATUS.
+003800
+003900     SELECT TRANS-FILE ASSIGN TO 'EMPMTRANS.DAT'
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS WS-TRANS-FILE-STATUS.
+004200
+004300     SELECT NEW-MASTER-FILE ASSIGN TO 'EMPLOYEE.NEW'
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-NEW-FILE-STATUS.
+004600
+004700     SELECT MAINT-AUDIT-FILE ASSIGN TO 'MAINTAUD.TXT'
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-AUD-FILE-STATUS.
+005000
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  EMPLOYEE-FILE.
+005400 COPY EMPREC.
+005500
+005600 FD  TRANS-FILE.
+005700 01  TRANS-RECORD.
+005800     05  TR-ACTION-CODE            PIC X(01).
+005900     05  TR-EMP-ID                 PIC X(10).
+006000     05  TR-EMP-NAME               PIC X(30).
+006100     05  TR-DEPT-CODE              PIC X(05).
+006200     05  TR-GROSS-SALARY           PIC X(10).
+006300     05  TR-GROSS-SALARY-N REDEFINES TR-GROSS-SALARY
+006400                                   PIC 9(8)V99.
+006500     05  TR-TAX-DEDUCTION          PIC X(09).
+006600     05  TR-TAX-DEDUCTION-N REDEFINES TR-TAX-DEDUCTION
+006700                                   PIC 9(7)V99.
+006800     05  TR-BENEFITS               PIC X(09).
+006900     05  TR-BENEFITS-N REDEFINES TR-BENEFITS
+007000                                   PIC 9(7)V99.
+007100     05  TR-BANK-ROUTING           PIC X(09).
+007200     05  TR-BANK-ROUTING-N REDEFINES TR-BANK-ROUTING
+007300                                   PIC 9(09).
+007400     05  TR-BANK-ACCOUNT           PIC X(17).
+007500     05  TR-ACCT-TYPE              PIC X(01).
+007600
+007700 FD  NEW-MASTER-FILE.
+007710*    EMPLOYEE.NEW IS PROMOTED STRAIGHT TO EMPLOYEE.DAT, SO THIS
+007720*    RECORD MUST STAY BYTE-IDENTICAL TO EMPREC - COPY IT RATHER
+007730*    THAN HAND-CLONING THE FIELD LIST, SO A LATER EMPREC CHANGE
+007740*    CAN'T DESYNC THE TWO LAYOUTS.
+007750 COPY EMPREC
+007760     REPLACING ==EMPLOYEE-RECORD==  BY ==NEW-MASTER-RECORD==
+007770               ==EMP-ID==           BY ==N-EMP-ID==
+007780               ==EMP-NAME==         BY ==N-EMP-NAME==
+007790               ==DEPT-CODE==        BY ==N-DEPT-CODE==
+007800               ==GROSS-SALARY==     BY ==N-GROSS-SALARY==
+007810               ==TAX-DEDUCTION==    BY ==N-TAX-DEDUCTION==
+007820               ==BENEFITS==         BY ==N-BENEFITS==
+007830               ==NET-SALARY==       BY ==N-NET-SALARY==
+007840               ==EMP-BANK-ROUTING== BY ==N-BANK-ROUTING==
+007850               ==EMP-BANK-ACCOUNT== BY ==N-BANK-ACCOUNT==
+007860               ==EMP-ACCT-TYPE==    BY ==N-ACCT-TYPE==
+007870               ==EMP-ACCT-CHECKING== BY ==N-ACCT-CHECKING==
+007880               ==EMP-ACCT-SAVINGS==  BY ==N-ACCT-SAVINGS==
+007890               ==EMP-ACTIVE-FLAG==  BY ==N-ACTIVE-FLAG==
+007900               ==EMP-IS-ACTIVE==    BY ==N-IS-ACTIVE==
+007910               ==EMP-IS-INACTIVE==  BY ==N-IS-INACTIVE==.
+009000
+009100 FD  MAINT-AUDIT-FILE.
+009200 01  AUDIT-RECORD                  PIC X(92).
+010400
+010500 WORKING-STORAGE SECTION.
+010600*****************************************************************
+010700*    FILE STATUS FIELDS
+010800*****************************************************************
+010900 01  WS-EMP-FILE-STATUS            PIC X(02).
+011000 01  WS-TRANS-FILE-STATUS          PIC X(02).
+011100 01  WS-NEW-FILE-STATUS            PIC X(02).
+011200 01  WS-AUD-FILE-STATUS            PIC X(02).
+011300
+011400*****************************************************************
+011500*    SWITCHES
+011600*****************************************************************
+011700 01  WS-EMP-EOF-SWITCH             PIC X(01) VALUE 'N'.
+011800     88  WS-EMP-EOF                   VALUE 'Y'.
+011900
+012000 01  WS-TRANS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+012100     88  WS-TRANS-EOF                 VALUE 'Y'.
+012200
+012300 01  WS-TRANS-STATUS               PIC X(01) VALUE 'V'.
+012400     88  WS-TRANS-VALID               VALUE 'V'.
+012500     88  WS-TRANS-INVALID             VALUE 'I'.
+012600
+012700 01  WS-EMP-FOUND-SWITCH           PIC X(01).
+012800     88  WS-EMP-FOUND                 VALUE 'Y'.
+012900
+013000 01  WS-TRANS-REASON               PIC X(40).
+013100
+013200*****************************************************************
+013300*    RUN COUNTERS
+013400*****************************************************************
+013500 01  WS-ADD-COUNT                  PIC 9(05) VALUE ZERO.
+013600 01  WS-CHANGE-COUNT               PIC 9(05) VALUE ZERO.
+013700 01  WS-DEACT-COUNT                PIC 9(05) VALUE ZERO.
+013800 01  WS-REJECT-COUNT               PIC 9(05) VALUE ZERO.
+013900
+014000*****************************************************************
+014100*    RUN DATE / OPERATOR ID
+014200*****************************************************************
+014300 01  WS-RUN-DATE                   PIC 9(08) VALUE ZERO.
+014310 01  WS-OPERATOR-ID                PIC X(10) VALUE SPACES.
+014320
+014330*****************************************************************
+014340*    AUDIT LINE WORK FIELDS - AUDIT-RECORD IS A SINGLE PIC X
+014350*    LINE BUILT BY STRING, THE SAME WAY PAYROLL BUILDS ITS OWN
+014360*    LINE SEQUENTIAL REPORT LINES, SO NO ZONED-DECIMAL BYTES
+014370*    EVER REACH A LINE SEQUENTIAL RECORD.
+014380*****************************************************************
+014390 01  AUD-RUN-DATE-TEXT             PIC X(08).
+014400 01  AUD-ACTION-TEXT               PIC X(06).
+014410 01  AUD-RESULT-TEXT               PIC X(08).
+014420 01  AUD-REASON-TEXT               PIC X(40).
+014500
+014600*****************************************************************
+014700*    IN-MEMORY EMPLOYEE MASTER TABLE
+014800*    LOADED FROM EMPLOYEE.DAT, UPDATED BY TRANSACTIONS, THEN
+014900*    SPOOLED BACK OUT TO EMPLOYEE.NEW.  2000 ENTRIES IS THIS
+015000*    SHOP'S CURRENT HEADCOUNT CEILING.
+015100*****************************************************************
+015200 01  EMP-TABLE-MAX                 PIC 9(05) VALUE 2000.
+015300 01  EMP-TABLE.
+015400     05  EMP-TABLE-COUNT           PIC 9(05) VALUE ZERO.
+015500     05  EMP-ENTRY OCCURS 2000 TIMES
+015600                     INDEXED BY EMP-IDX.
+015700         10  ET-EMP-ID             PIC X(10).
+015800         10  ET-EMP-NAME           PIC X(30).
+015900         10  ET-DEPT-CODE          PIC X(05).
+016000         10  ET-GROSS-SALARY       PIC 9(8)V99.
+016100         10  ET-TAX-DEDUCTION      PIC 9(7)V99.
+016200         10  ET-BENEFITS           PIC 9(7)V99.
+016300         10  ET-NET-SALARY         PIC 9(8)V99.
+016400         10  ET-BANK-ROUTING       PIC 9(09).
+016500         10  ET-BANK-ACCOUNT       PIC X(17).
+016600         10  ET-ACCT-TYPE          PIC X(01).
+016700         10  ET-ACTIVE-FLAG        PIC X(01).
+016800
+016900 PROCEDURE DIVISION.
+017000*****************************************************************
+017100*    0000-MAINLINE
+017200*****************************************************************
+017300 0000-MAINLINE.
+017400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017500     PERFORM 2000-LOAD-OLD-MASTER THRU 2000-EXIT.
+017600     PERFORM 3000-APPLY-TRANSACTIONS THRU 3000-EXIT.
+017700     PERFORM 4000-WRITE-NEW-MASTER THRU 4000-EXIT.
+017800     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+017900     STOP RUN.
+018000 0000-EXIT.
+018100     EXIT.
+018200
+018300*****************************************************************
+018400*    1000-INITIALIZE
+018500*****************************************************************
+018600 1000-INITIALIZE.
+018700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+018800     DISPLAY 'PAYMAINT - EMPLOYEE MASTER MAINTENANCE'.
+018900     DISPLAY 'ENTER OPERATOR ID: ' WITH NO ADVANCING.
+019000     ACCEPT WS-OPERATOR-ID.
+019100     OPEN INPUT EMPLOYEE-FILE.
+019110     IF WS-EMP-FILE-STATUS NOT = '00'
+019120         DISPLAY 'PAYMAINT: UNABLE TO OPEN EMPLOYEE.DAT - STATUS '
+019130             WS-EMP-FILE-STATUS
+019140         MOVE 16 TO RETURN-CODE
+019150         STOP RUN
+019160     END-IF.
+019200     OPEN INPUT TRANS-FILE.
+019210     IF WS-TRANS-FILE-STATUS NOT = '00'
+019220         DISPLAY 'PAYMAINT: UNABLE TO OPEN EMPMTRANS.DAT - '
+019230             'STATUS ' WS-TRANS-FILE-STATUS
+019240         MOVE 16 TO RETURN-CODE
+019250         STOP RUN
+019260     END-IF.
+019300     OPEN OUTPUT NEW-MASTER-FILE.
+019310     IF WS-NEW-FILE-STATUS NOT = '00'
+019320         DISPLAY 'PAYMAINT: UNABLE TO OPEN EMPLOYEE.NEW - STATUS '
+019330             WS-NEW-FILE-STATUS
+019340         MOVE 16 TO RETURN-CODE
+019350         STOP RUN
+019360     END-IF.
+019400     OPEN OUTPUT MAINT-AUDIT-FILE.
+019410     IF WS-AUD-FILE-STATUS NOT = '00'
+019420         DISPLAY 'PAYMAINT: UNABLE TO OPEN MAINTAUD.TXT - STATUS '
+019430             WS-AUD-FILE-STATUS
+019440         MOVE 16 TO RETURN-CODE
+019450         STOP RUN
+019460     END-IF.
+019500 1000-EXIT.
+019600     EXIT.
+019700
+019800*****************************************************************
+019900*    2000-LOAD-OLD-MASTER - BRING EMPLOYEE.DAT INTO MEMORY
+020000*****************************************************************
+020100 2000-LOAD-OLD-MASTER.
+020200     PERFORM 2100-LOAD-ONE-EMPLOYEE THRU 2100-EXIT
+020300         UNTIL WS-EMP-EOF.
+020400 2000-EXIT.
+020500     EXIT.
+020600
+020700 2100-LOAD-ONE-EMPLOYEE.
+020800     READ EMPLOYEE-FILE
+020900         AT END
+021000             SET WS-EMP-EOF TO TRUE
+021100             GO TO 2100-EXIT
+021200     END-READ.
+021210     IF EMP-TABLE-COUNT >= EMP-TABLE-MAX
+021220         DISPLAY 'PAYMAINT: EMPLOYEE.DAT EXCEEDS TABLE CAPACITY -'
+021230             ' RUN ABORTED TO AVOID DATA LOSS'
+021240         MOVE 16 TO RETURN-CODE
+021250         STOP RUN
+021260     END-IF.
+021300     ADD 1 TO EMP-TABLE-COUNT.
+021400     SET EMP-IDX TO EMP-TABLE-COUNT.
+021500     MOVE EMP-ID           TO ET-EMP-ID(EMP-IDX).
+021600     MOVE EMP-NAME         TO ET-EMP-NAME(EMP-IDX).
+021700     MOVE DEPT-CODE        TO ET-DEPT-CODE(EMP-IDX).
+021800     MOVE GROSS-SALARY     TO ET-GROSS-SALARY(EMP-IDX).
+021900     MOVE TAX-DEDUCTION    TO ET-TAX-DEDUCTION(EMP-IDX).
+022000     MOVE BENEFITS         TO ET-BENEFITS(EMP-IDX).
+022100     MOVE NET-SALARY       TO ET-NET-SALARY(EMP-IDX).
+022200     MOVE EMP-BANK-ROUTING TO ET-BANK-ROUTING(EMP-IDX).
+022300     MOVE EMP-BANK-ACCOUNT TO ET-BANK-ACCOUNT(EMP-IDX).
+022400     MOVE EMP-ACCT-TYPE    TO ET-ACCT-TYPE(EMP-IDX).
+022500     MOVE EMP-ACTIVE-FLAG  TO ET-ACTIVE-FLAG(EMP-IDX).
+022600 2100-EXIT.
+022700     EXIT.
+022800
+022900*****************************************************************
+023000*    3000-APPLY-TRANSACTIONS
+023100*****************************************************************
+023200 3000-APPLY-TRANSACTIONS.
+023300     PERFORM 3100-APPLY-ONE-TRANSACTION THRU 3100-EXIT
+023400         UNTIL WS-TRANS-EOF.
+023500 3000-EXIT.
+023600     EXIT.
+023700
+023800 3100-APPLY-ONE-TRANSACTION.
+023900     READ TRANS-FILE
+024000         AT END
+024100             SET WS-TRANS-EOF TO TRUE
+024200             GO TO 3100-EXIT
+024300     END-READ.
+024400     PERFORM 3200-EDIT-TRANSACTION THRU 3200-EXIT.
+024500     IF WS-TRANS-VALID
+024600         EVALUATE TR-ACTION-CODE
+024700             WHEN 'A'
+024800                 PERFORM 3300-APPLY-ADD THRU 3300-EXIT
+024900             WHEN 'C'
+025000                 PERFORM 3400-APPLY-CHANGE THRU 3400-EXIT
+025100             WHEN 'D'
+025200                 PERFORM 3500-APPLY-DEACTIVATE THRU 3500-EXIT
+025300         END-EVALUATE
+025400     ELSE
+025500         PERFORM 3900-WRITE-AUDIT-REJECT THRU 3900-EXIT
+025600     END-IF.
+025700 3100-EXIT.
+025800     EXIT.
+025900
+026000*****************************************************************
+026100*    3200-EDIT-TRANSACTION - BASIC VALIDATION
+026200*****************************************************************
+026300 3200-EDIT-TRANSACTION.
+026400     SET WS-TRANS-VALID TO TRUE.
+026500     MOVE SPACES TO WS-TRANS-REASON.
+026600     MOVE 'N' TO WS-EMP-FOUND-SWITCH.
+026700     IF TR-EMP-ID = SPACES
+026800         SET WS-TRANS-INVALID TO TRUE
+026900         MOVE 'EMPLOYEE ID IS BLANK' TO WS-TRANS-REASON
+027000     END-IF.
+027100     IF WS-TRANS-VALID
+027200             AND TR-ACTION-CODE NOT = 'A'
+027300             AND TR-ACTION-CODE NOT = 'C'
+027400             AND TR-ACTION-CODE NOT = 'D'
+027500         SET WS-TRANS-INVALID TO TRUE
+027600         MOVE 'INVALID ACTION CODE - MUST BE A/C/D'
+027700             TO WS-TRANS-REASON
+027800     END-IF.
+027900     IF WS-TRANS-VALID
+028000             AND (TR-ACTION-CODE = 'A' OR TR-ACTION-CODE = 'C')
+028100             AND (TR-GROSS-SALARY NOT NUMERIC
+028200                  OR TR-TAX-DEDUCTION NOT NUMERIC
+028300                  OR TR-BENEFITS NOT NUMERIC)
+028400         SET WS-TRANS-INVALID TO TRUE
+028500         MOVE 'NON-NUMERIC GROSS/TAX/BENEFITS FIELD'
+028600             TO WS-TRANS-REASON
+028700     END-IF.
+028710     IF WS-TRANS-VALID
+028720             AND (TR-ACTION-CODE = 'A' OR TR-ACTION-CODE = 'C')
+028730             AND TR-BANK-ACCOUNT NOT = SPACES
+028740             AND TR-BANK-ROUTING NOT NUMERIC
+028750         SET WS-TRANS-INVALID TO TRUE
+028760         MOVE 'NON-NUMERIC BANK ROUTING FIELD'
+028770             TO WS-TRANS-REASON
+028780     END-IF.
+028800     IF WS-TRANS-VALID
+028900         PERFORM 3210-FIND-IN-TABLE THRU 3210-EXIT
+029000     END-IF.
+029100     IF WS-TRANS-VALID AND TR-ACTION-CODE = 'A'
+029200             AND WS-EMP-FOUND
+029300         SET WS-TRANS-INVALID TO TRUE
+029400         MOVE 'DUPLICATE EMPLOYEE ID - ADD REJECTED'
+029500             TO WS-TRANS-REASON
+029600     END-IF.
+029700     IF WS-TRANS-VALID AND TR-ACTION-CODE = 'A'
+029800             AND EMP-TABLE-COUNT >= EMP-TABLE-MAX
+029900         SET WS-TRANS-INVALID TO TRUE
+030000         MOVE 'EMPLOYEE TABLE IS FULL - ADD REJECTED'
+030100             TO WS-TRANS-REASON
+030200     END-IF.
+030300     IF WS-TRANS-VALID
+030400             AND (TR-ACTION-CODE = 'C' OR TR-ACTION-CODE = 'D')
+030500             AND NOT WS-EMP-FOUND
+030600         SET WS-TRANS-INVALID TO TRUE
+030700         MOVE 'EMPLOYEE ID NOT ON FILE' TO WS-TRANS-REASON
+030800     END-IF.
+030900 3200-EXIT.
+031000     EXIT.
+031100
+031200*****************************************************************
+031300*    3210-FIND-IN-TABLE - LEAVES EMP-IDX ON THE MATCH, IF ANY
+031400*****************************************************************
+031500 3210-FIND-IN-TABLE.
+031600     MOVE 'N' TO WS-EMP-FOUND-SWITCH.
+031700     SET EMP-IDX TO 1.
+031800     SEARCH EMP-ENTRY
+031900         AT END
+032000             CONTINUE
+032100         WHEN ET-EMP-ID(EMP-IDX) = TR-EMP-ID
+032200             SET WS-EMP-FOUND TO TRUE
+032300     END-SEARCH.
+032400 3210-EXIT.
+032500     EXIT.
+032600
+032700*****************************************************************
+032800*    3300-APPLY-ADD - NEW HIRE
+032900*****************************************************************
+033000 3300-APPLY-ADD.
+033100     ADD 1 TO EMP-TABLE-COUNT.
+033200     SET EMP-IDX TO EMP-TABLE-COUNT.
+033300     MOVE TR-EMP-ID           TO ET-EMP-ID(EMP-IDX).
+033400     MOVE TR-EMP-NAME         TO ET-EMP-NAME(EMP-IDX).
+033500     MOVE TR-DEPT-CODE        TO ET-DEPT-CODE(EMP-IDX).
+033600     MOVE TR-GROSS-SALARY-N   TO ET-GROSS-SALARY(EMP-IDX).
+033700     MOVE TR-TAX-DEDUCTION-N  TO ET-TAX-DEDUCTION(EMP-IDX).
+033800     MOVE TR-BENEFITS-N       TO ET-BENEFITS(EMP-IDX).
+033900     COMPUTE ET-NET-SALARY(EMP-IDX) =
+034000         ET-GROSS-SALARY(EMP-IDX) - ET-TAX-DEDUCTION(EMP-IDX)
+034100             + ET-BENEFITS(EMP-IDX).
+034150     IF TR-BANK-ACCOUNT NOT = SPACES
+034160         MOVE TR-BANK-ROUTING-N TO ET-BANK-ROUTING(EMP-IDX)
+034170         MOVE TR-BANK-ACCOUNT   TO ET-BANK-ACCOUNT(EMP-IDX)
+034180         MOVE TR-ACCT-TYPE      TO ET-ACCT-TYPE(EMP-IDX)
+034190     END-IF.
+034500     MOVE 'A'                 TO ET-ACTIVE-FLAG(EMP-IDX).
+034600     ADD 1 TO WS-ADD-COUNT.
+034700     MOVE 'ADD'    TO AUD-ACTION-TEXT.
+034800     MOVE 'APPLIED' TO AUD-RESULT-TEXT.
+034900     MOVE 'NEW HIRE ADDED' TO AUD-REASON-TEXT.
+035000     PERFORM 3920-WRITE-AUDIT-LINE THRU 3920-EXIT.
+035100 3300-EXIT.
+035200     EXIT.
+035300
+035400*****************************************************************
+035500*    3400-APPLY-CHANGE - UPDATE PAY/DEPT/BANK FIELDS
+035600*****************************************************************
+035700 3400-APPLY-CHANGE.
+035800     MOVE TR-GROSS-SALARY-N   TO ET-GROSS-SALARY(EMP-IDX).
+035900     MOVE TR-TAX-DEDUCTION-N  TO ET-TAX-DEDUCTION(EMP-IDX).
+036000     MOVE TR-BENEFITS-N       TO ET-BENEFITS(EMP-IDX).
+036100     COMPUTE ET-NET-SALARY(EMP-IDX) =
+036200         ET-GROSS-SALARY(EMP-IDX) - ET-TAX-DEDUCTION(EMP-IDX)
+036300             + ET-BENEFITS(EMP-IDX).
+036400     IF TR-DEPT-CODE NOT = SPACES
+036500         MOVE TR-DEPT-CODE TO ET-DEPT-CODE(EMP-IDX)
+036600     END-IF.
+036700     IF TR-BANK-ACCOUNT NOT = SPACES
+036800         MOVE TR-BANK-ROUTING-N TO ET-BANK-ROUTING(EMP-IDX)
+036900         MOVE TR-BANK-ACCOUNT   TO ET-BANK-ACCOUNT(EMP-IDX)
+037000         MOVE TR-ACCT-TYPE      TO ET-ACCT-TYPE(EMP-IDX)
+037100     END-IF.
+037200     ADD 1 TO WS-CHANGE-COUNT.
+037300     MOVE 'CHANGE' TO AUD-ACTION-TEXT.
+037400     MOVE 'APPLIED' TO AUD-RESULT-TEXT.
+037500     MOVE 'PAY/DEPT/BANK FIELDS UPDATED' TO AUD-REASON-TEXT.
+037600     PERFORM 3920-WRITE-AUDIT-LINE THRU 3920-EXIT.
+037700 3400-EXIT.
+037800     EXIT.
+037900
+038000*****************************************************************
+038100*    3500-APPLY-DEACTIVATE - MARK A LEAVER INACTIVE
+038200*****************************************************************
+038300 3500-APPLY-DEACTIVATE.
+038400     MOVE 'I' TO ET-ACTIVE-FLAG(EMP-IDX).
+038500     ADD 1 TO WS-DEACT-COUNT.
+038600     MOVE 'DEACT' TO AUD-ACTION-TEXT.
+038700     MOVE 'APPLIED' TO AUD-RESULT-TEXT.
+038800     MOVE 'EMPLOYEE MARKED INACTIVE' TO AUD-REASON-TEXT.
+038900     PERFORM 3920-WRITE-AUDIT-LINE THRU 3920-EXIT.
+039000 3500-EXIT.
+039100     EXIT.
+039200
+039300*****************************************************************
+039400*    3900-WRITE-AUDIT-REJECT
+039500*****************************************************************
+039600 3900-WRITE-AUDIT-REJECT.
+039700     ADD 1 TO WS-REJECT-COUNT.
+039800     MOVE TR-ACTION-CODE TO AUD-ACTION-TEXT.
+039900     MOVE 'REJECTED' TO AUD-RESULT-TEXT.
+040000     MOVE WS-TRANS-REASON TO AUD-REASON-TEXT.
+040100     PERFORM 3920-WRITE-AUDIT-LINE THRU 3920-EXIT.
+040200 3900-EXIT.
+040300     EXIT.
+040400
+040500*****************************************************************
+040600*    3920-WRITE-AUDIT-LINE - COMMON TRAILER FOR EVERY OUTCOME
+040700*****************************************************************
+040800 3920-WRITE-AUDIT-LINE.
+040810     MOVE WS-RUN-DATE TO AUD-RUN-DATE-TEXT.
+040820     MOVE SPACES TO AUDIT-RECORD.
+040830     STRING AUD-RUN-DATE-TEXT   DELIMITED BY SIZE
+040840            '  '                DELIMITED BY SIZE
+040850            WS-OPERATOR-ID      DELIMITED BY SIZE
+040860            '  '                DELIMITED BY SIZE
+040870            TR-EMP-ID           DELIMITED BY SIZE
+040880            '  '                DELIMITED BY SIZE
+040890            AUD-ACTION-TEXT     DELIMITED BY SIZE
+040900            '  '                DELIMITED BY SIZE
+040910            AUD-RESULT-TEXT     DELIMITED BY SIZE
+040920            '  '                DELIMITED BY SIZE
+040930            AUD-REASON-TEXT     DELIMITED BY SIZE
+040940         INTO AUDIT-RECORD
+040950     END-STRING.
+041200     WRITE AUDIT-RECORD.
+041300 3920-EXIT.
+041400     EXIT.
+041500
+041600*****************************************************************
+041700*    4000-WRITE-NEW-MASTER - SPOOL THE TABLE BACK OUT
+041800*****************************************************************
+041900 4000-WRITE-NEW-MASTER.
+042000     SET EMP-IDX TO 1.
+042100     PERFORM 4100-WRITE-ONE-EMPLOYEE THRU 4100-EXIT
+042200         UNTIL EMP-IDX > EMP-TABLE-COUNT.
+042300 4000-EXIT.
+042400     EXIT.
+042500
+042600 4100-WRITE-ONE-EMPLOYEE.
+042700     MOVE ET-EMP-ID(EMP-IDX)        TO N-EMP-ID.
+042800     MOVE ET-EMP-NAME(EMP-IDX)      TO N-EMP-NAME.
+042900     MOVE ET-DEPT-CODE(EMP-IDX)     TO N-DEPT-CODE.
+043000     MOVE ET-GROSS-SALARY(EMP-IDX)  TO N-GROSS-SALARY.
+043100     MOVE ET-TAX-DEDUCTION(EMP-IDX) TO N-TAX-DEDUCTION.
+043200     MOVE ET-BENEFITS(EMP-IDX)      TO N-BENEFITS.
+043300     MOVE ET-NET-SALARY(EMP-IDX)    TO N-NET-SALARY.
+043400     MOVE ET-BANK-ROUTING(EMP-IDX)  TO N-BANK-ROUTING.
+043500     MOVE ET-BANK-ACCOUNT(EMP-IDX)  TO N-BANK-ACCOUNT.
+043600     MOVE ET-ACCT-TYPE(EMP-IDX)     TO N-ACCT-TYPE.
+043700     MOVE ET-ACTIVE-FLAG(EMP-IDX)   TO N-ACTIVE-FLAG.
+043800     WRITE NEW-MASTER-RECORD.
+043900     SET EMP-IDX UP BY 1.
+044000 4100-EXIT.
+044100     EXIT.
+044200
+044300*****************************************************************
+044400*    8000-FINALIZE
+044500*****************************************************************
+044600 8000-FINALIZE.
+044700     CLOSE EMPLOYEE-FILE.
+044800     CLOSE TRANS-FILE.
+044900     CLOSE NEW-MASTER-FILE.
+045000     CLOSE MAINT-AUDIT-FILE.
+045100     DISPLAY 'PAYMAINT SUMMARY FOR ' WS-RUN-DATE.
+045200     DISPLAY '  ADDS APPLIED      : ' WS-ADD-COUNT.
+045300     DISPLAY '  CHANGES APPLIED   : ' WS-CHANGE-COUNT.
+045400     DISPLAY '  DEACTIVATIONS     : ' WS-DEACT-COUNT.
+045500     DISPLAY '  TRANSACTIONS REJECTED : ' WS-REJECT-COUNT.
+045600     DISPLAY 'NEW MASTER WRITTEN TO EMPLOYEE.NEW - '
+045700         'PROMOTE TO EMPLOYEE.DAT WHEN VERIFIED.'.
+045800 8000-EXIT.
+045900     EXIT.
