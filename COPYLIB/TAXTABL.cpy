@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: TAXTABL
+000300*    DESCRIPTION..: WITHHOLDING BRACKET TABLE.  TT-BASE-TAX IS
+000400*                   THE CUMULATIVE TAX OWED AT THE BOTTOM OF THE
+000500*                   BRACKET; THE MARGINAL RATE IS APPLIED ONLY
+000600*                   TO THE PORTION OF GROSS-SALARY ABOVE
+000700*                   TT-LOW-LIMIT.  BRACKETS ARE PER PAY PERIOD,
+000800*                   NOT ANNUALIZED.  LOADED AT RUN START BY
+000900*                   1600-LOAD-TAX-TABLE.
+001000*    MODIFICATION HISTORY
+001100*    DATE       INIT DESCRIPTION
+001200*    ---------- ---- ------------------------------------------
+001300*    2026-08-08 RTM  ORIGINAL TABLE, REPLACES PASSTHROUGH INPUT
+001400*                    TAX-DEDUCTION FIGURE.
+001500*****************************************************************
+001600 01  TAX-TABLE.
+001700     05  TT-ENTRIES                 PIC 9(02) VALUE 5.
+001800     05  TT-BRACKET                 OCCURS 5 TIMES
+001900                                     INDEXED BY TT-IDX.
+002000         10  TT-LOW-LIMIT            PIC 9(8)V99.
+002100         10  TT-HIGH-LIMIT           PIC 9(8)V99.
+002200         10  TT-BASE-TAX             PIC 9(7)V99.
+002300         10  TT-RATE                 PIC V999.
