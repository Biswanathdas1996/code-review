@@ -0,0 +1,33 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: EMPREC
+000300*    DESCRIPTION..: EMPLOYEE MASTER RECORD LAYOUT.  SHARED BY
+000400*                   PAYROLL AND PAYMAINT SO BOTH PROGRAMS STAY
+000500*                   IN STEP WHEN THE LAYOUT CHANGES.
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT DESCRIPTION
+000800*    ---------- ---- ------------------------------------------
+000900*    2024-01-10 RTM  ORIGINAL LAYOUT (EMP-ID/NAME/PAY FIGURES).
+001000*    2026-08-08 RTM  ADDED DEPT-CODE FOR COST-CENTER REPORTING.
+001100*    2026-08-08 RTM  ADDED BANK ABA/ACCOUNT FOR ACH ORIGINATION.
+001200*    2026-08-08 RTM  ADDED ACTIVE FLAG FOR PAYMAINT LEAVERS.
+001210*    2026-08-08 RTM  EMP-IS-ACTIVE NOW ALSO TRUE ON SPACE, SO
+001220*                    PRE-EXISTING EMPLOYEE.DAT ROWS WRITTEN
+001230*                    BEFORE THIS FIELD EXISTED DEFAULT TO ACTIVE
+001240*                    RATHER THAN BEING MASS-REJECTED.
+001300*****************************************************************
+001400 01  EMPLOYEE-RECORD.
+001500     05  EMP-ID                    PIC X(10).
+001600     05  EMP-NAME                  PIC X(30).
+001700     05  DEPT-CODE                 PIC X(05).
+001800     05  GROSS-SALARY              PIC 9(8)V99.
+001900     05  TAX-DEDUCTION             PIC 9(7)V99.
+002000     05  BENEFITS                  PIC 9(7)V99.
+002100     05  NET-SALARY                PIC 9(8)V99.
+002200     05  EMP-BANK-ROUTING          PIC 9(09).
+002300     05  EMP-BANK-ACCOUNT          PIC X(17).
+002400     05  EMP-ACCT-TYPE             PIC X(01).
+002500         88  EMP-ACCT-CHECKING         VALUE 'C'.
+002600         88  EMP-ACCT-SAVINGS          VALUE 'S'.
+002700     05  EMP-ACTIVE-FLAG           PIC X(01).
+002800         88  EMP-IS-ACTIVE             VALUE 'A' SPACE.
+002900         88  EMP-IS-INACTIVE           VALUE 'I'.
