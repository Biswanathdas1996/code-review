@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: YTDREC
+000300*    DESCRIPTION..: YEAR-TO-DATE ACCUMULATION MASTER RECORD.
+000400*                   ONE RECORD PER EMP-ID, REWRITTEN EACH PAY
+000500*                   PERIOD BY PAYROLL SO YTD FIGURES SURVIVE
+000600*                   ACROSS RUNS.
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT DESCRIPTION
+000900*    ---------- ---- ------------------------------------------
+001000*    2026-08-08 RTM  ORIGINAL LAYOUT.
+001100*****************************************************************
+001200 01  YTD-MASTER-RECORD.
+001300     05  YTD-EMP-ID                PIC X(10).
+001400     05  YTD-GROSS                 PIC 9(9)V99.
+001500     05  YTD-TAX                   PIC 9(9)V99.
+001600     05  YTD-BENEFITS              PIC 9(9)V99.
+001700     05  YTD-NET                   PIC 9(9)V99.
+001800     05  YTD-PERIODS-PAID          PIC 9(03).
+001900     05  YTD-LAST-PAY-DATE         PIC 9(08).
