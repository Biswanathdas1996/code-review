@@ -1,59 +1,1190 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
-               ORGANIZATION IS SEQUENTIAL.
-           SELECT PAYROLL-REPORT ASSIGN TO 'PAYROLL-REPORT.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID             PIC X(10).
-           05 EMP-NAME           PIC X(30).
-           05 GROSS-SALARY       PIC 9(8)V99.
-           05 TAX-DEDUCTION      PIC 9(7)V99.
-           05 BENEFITS           PIC 9(7)V99.
-           05 NET-SALARY         PIC 9(8)V99.
-
-       FD PAYROLL-REPORT.
-       01 REPORT-RECORD.
-           05 R-EMP-ID           PIC X(10).
-           05 R-EMP-NAME         PIC X(30).
-           05 R-GROSS-SALARY     PIC 9(8)V99.
-           05 R-TAX-DEDUCTION    PIC 9(7)V99.
-           05 R-BENEFITS         PIC 9(7)V99.
-           05 R-NET-SALARY       PIC 9(8)V99.
-
-       WORKING-STORAGE SECTION.
-       01 WS-END-OF-FILE         PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT EMPLOYEE-FILE OUTPUT PAYROLL-REPORT.
-           PERFORM PROCESS-EMPLOYEES UNTIL WS-END-OF-FILE = 'Y'.
-           CLOSE EMPLOYEE-FILE PAYROLL-REPORT.
-           STOP RUN.
-
-       PROCESS-EMPLOYEES.
-           READ EMPLOYEE-FILE AT END MOVE 'Y' TO WS-END-OF-FILE
-           NOT AT END
-               COMPUTE NET-SALARY = GROSS-SALARY - TAX-DEDUCTION + BENEFITS
-               MOVE EMP-ID TO R-EMP-ID
-               MOVE EMP-NAME TO R-EMP-NAME
-               MOVE GROSS-SALARY TO R-GROSS-SALARY
-               MOVE TAX-DEDUCTION TO R-TAX-DEDUCTION
-               MOVE BENEFITS TO R-BENEFITS
-               MOVE NET-SALARY TO R-NET-SALARY
-               WRITE REPORT-RECORD
-               DISPLAY 'Employee ID: ' EMP-ID
-               DISPLAY 'Name       : ' EMP-NAME
-               DISPLAY 'Gross Salary: ' GROSS-SALARY
-               DISPLAY 'Tax Deduction: ' TAX-DEDUCTION
-               DISPLAY 'Benefits    : ' BENEFITS
-               DISPLAY 'Net Salary  : ' NET-SALARY
-               DISPLAY '---------------------------'.
+000100*****************************************************************
+000200*    PROGRAM-ID..: PAYROLL
+000300*    AUTHOR......: R. T. MORALES
+000400*    INSTALLATION: CORPORATE PAYROLL SYSTEMS
+000500*    DATE-WRITTEN: 2024-01-10
+000600*    DATE-COMPILED:
+000700*
+000800*    REMARKS.....: DRIVES ONE PAY-PERIOD PASS OF EMPLOYEE.DAT,
+000900*                  COMPUTES WITHHOLDING AND NET PAY, UPDATES THE
+001000*                  YEAR-TO-DATE MASTER, AND PRODUCES THE PAYROLL
+001100*                  REPORT TOGETHER WITH ITS DOWNSTREAM OUTPUTS
+001200*                  (EXCEPTIONS, PAY STUBS, ACH BATCH, DEPARTMENT
+001300*                  ROLLUP, GL JOURNAL AND THE RUN CONTROL-TOTAL
+001400*                  REPORT).
+001500*
+001600*    MODIFICATION HISTORY
+001700*    DATE       INIT DESCRIPTION
+001800*    ---------- ---- ------------------------------------------
+001900*    2024-01-10 RTM  ORIGINAL VERSION - SINGLE PASS, REPORT ONLY.
+002000*    2026-08-08 RTM  ADDED YTD-EMPLOYEE-MASTER UPDATE.
+002100*    2026-08-08 RTM  ADDED RUN CONTROL-TOTAL REPORT AT CLOSE.
+002200*    2026-08-08 RTM  ADDED EXCEPTION-REPORT FOR INVALID RECORDS.
+002300*    2026-08-08 RTM  ADDED CHECKPOINT/RESTART FOR EMPLOYEE-FILE.
+002400*    2026-08-08 RTM  REPLACED PASSTHROUGH TAX-DEDUCTION WITH
+002500*                    TAX-TABLE BRACKET COMPUTATION.
+002600*    2026-08-08 RTM  ADDED NACHA-STYLE ACH DIRECT-DEPOSIT FILE.
+002700*    2026-08-08 RTM  ADDED INDIVIDUAL PAY-STUB OUTPUT.
+002800*    2026-08-08 RTM  ADDED DEPT-CODE AND DEPARTMENT ROLLUP REPORT.
+002900*    2026-08-08 RTM  ADDED GL JOURNAL EXTRACT FOR ACCOUNTING FEED.
+003000*****************************************************************
+003100 IDENTIFICATION DIVISION.
+003200 PROGRAM-ID. PAYROLL.
+003300 AUTHOR. R-T-MORALES.
+003400 INSTALLATION. CORPORATE-PAYROLL-SYSTEMS.
+003500 DATE-WRITTEN. 2024-01-10.
+003600 DATE-COMPILED.
+003700
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 SOURCE-COMPUTER. GENERIC.
+004100 OBJECT-COMPUTER. GENERIC.
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+004800         ORGANIZATION IS SEQUENTIAL
+004900         FILE STATUS IS WS-EMP-FILE-STATUS.
+005000
+005100     SELECT PAYROLL-REPORT ASSIGN TO 'PAYROLL-REPORT.TXT'
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-RPT-FILE-STATUS.
+005400
+005500     SELECT YTD-MASTER-FILE ASSIGN TO 'YTDMAST.DAT'
+005600         ORGANIZATION IS INDEXED
+005700         ACCESS MODE IS RANDOM
+005800         RECORD KEY IS YTD-EMP-ID
+005900         FILE STATUS IS WS-YTD-FILE-STATUS.
+006000
+006100     SELECT EXCEPTION-REPORT ASSIGN TO 'EXCEPTION.TXT'
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS WS-EXC-FILE-STATUS.
+006400
+006500     SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+006600         ORGANIZATION IS SEQUENTIAL
+006700         FILE STATUS IS WS-CKPT-FILE-STATUS.
+006800
+006900     SELECT PAYSTUB-FILE ASSIGN TO 'PAYSTUB.TXT'
+007000         ORGANIZATION IS LINE SEQUENTIAL
+007100         FILE STATUS IS WS-STUB-FILE-STATUS.
+007200
+007300     SELECT ACH-FILE ASSIGN TO 'ACHFILE.TXT'
+007400         ORGANIZATION IS SEQUENTIAL
+007500         FILE STATUS IS WS-ACH-FILE-STATUS.
+007600
+007700     SELECT DEPT-REPORT-FILE ASSIGN TO 'DEPTRPT.TXT'
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS WS-DEPT-FILE-STATUS.
+008000
+008100     SELECT GL-JOURNAL-FILE ASSIGN TO 'GLJRNL.DAT'
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS IS WS-GL-FILE-STATUS.
+008400
+008500     SELECT CONTROL-REPORT-FILE ASSIGN TO 'RUNCTL.TXT'
+008600         ORGANIZATION IS LINE SEQUENTIAL
+008700         FILE STATUS IS WS-CTL-FILE-STATUS.
+008800
+008900 DATA DIVISION.
+009000 FILE SECTION.
+009100 FD  EMPLOYEE-FILE.
+009200 COPY EMPREC.
+009300
+009400 FD  PAYROLL-REPORT.
+009500 01  REPORT-RECORD.
+009600     05  R-EMP-ID                  PIC X(10).
+009700     05  R-EMP-NAME                PIC X(30).
+009800     05  R-DEPT-CODE               PIC X(05).
+009900     05  R-GROSS-SALARY            PIC 9(8)V99.
+010000     05  R-TAX-DEDUCTION           PIC 9(7)V99.
+010100     05  R-BENEFITS                PIC 9(7)V99.
+010200     05  R-NET-SALARY              PIC 9(8)V99.
+010300
+010400 FD  YTD-MASTER-FILE.
+010500 COPY YTDREC.
+010600
+010700 FD  EXCEPTION-REPORT.
+010800 01  EXCEPTION-RECORD.
+010900     05  EXC-EMP-ID                PIC X(10).
+011000     05  FILLER                    PIC X(02) VALUE SPACES.
+011100     05  EXC-EMP-NAME              PIC X(30).
+011200     05  FILLER                    PIC X(02) VALUE SPACES.
+011300     05  EXC-REASON-CODE           PIC X(04).
+011400     05  FILLER                    PIC X(02) VALUE SPACES.
+011500     05  EXC-REASON-TEXT           PIC X(40).
+011600
+011700 FD  CHECKPOINT-FILE.
+011800 01  CHECKPOINT-RECORD.
+011900     05  CKPT-LAST-EMP-ID          PIC X(10).
+012000     05  CKPT-RECORDS-READ         PIC 9(07).
+012100     05  CKPT-RECORDS-WRITTEN      PIC 9(07).
+012200     05  CKPT-TOTAL-GROSS          PIC 9(11)V99.
+012300     05  CKPT-TOTAL-TAX            PIC 9(11)V99.
+012400     05  CKPT-TOTAL-BENEFITS       PIC 9(11)V99.
+012500     05  CKPT-TOTAL-NET            PIC 9(11)V99.
+012550     05  CKPT-RECORDS-REJECTED     PIC 9(07).
+012600     05  CKPT-RUN-DATE             PIC 9(08).
+012610*    THE FOUR FIELDS BELOW AND THE DEPARTMENT TABLE SNAPSHOT ARE
+012620*    CARRIED SO A RESTARTED RUN'S ACH BATCH, GL EXTRACT AND
+012630*    DEPARTMENT ROLLUP REFLECT THE WHOLE JOB, NOT JUST THE ROWS
+012640*    SEEN AFTER THE RESTART POINT.
+012650     05  CKPT-RUN-TOTAL-GROSS      PIC 9(11)V99.
+012660     05  CKPT-RUN-TOTAL-TAX        PIC 9(11)V99.
+012670     05  CKPT-RUN-TOTAL-BENEFITS   PIC 9(11)V99.
+012680     05  CKPT-RUN-TOTAL-NET        PIC 9(11)V99.
+012690     05  CKPT-ACH-ENTRY-COUNT      PIC 9(06).
+012700     05  CKPT-ACH-ENTRY-HASH       PIC 9(10).
+012710     05  CKPT-ACH-TOTAL-CREDIT     PIC 9(12).
+012720     05  CKPT-ACH-TRACE-NUMBER     PIC 9(07).
+012730     05  CKPT-DEPT-TABLE.
+012740         10  CKPT-DEPT-ENTRY-COUNT     PIC 9(03).
+012750         10  CKPT-DEPT-ENTRY OCCURS 50 TIMES.
+012760             15  CKPT-DEPT-KEY             PIC X(05).
+012770             15  CKPT-DEPT-EMP-COUNT       PIC 9(05).
+012780             15  CKPT-DEPT-TOT-GROSS       PIC 9(10)V99.
+012790             15  CKPT-DEPT-TOT-TAX         PIC 9(10)V99.
+012800             15  CKPT-DEPT-TOT-BENEFITS    PIC 9(10)V99.
+012810             15  CKPT-DEPT-TOT-NET         PIC 9(10)V99.
+012820
+012800 FD  PAYSTUB-FILE.
+012900 01  PAYSTUB-LINE                  PIC X(60).
+013000
+013100 FD  ACH-FILE.
+013200 01  ACH-RECORD                    PIC X(94).
+013300
+013400 FD  DEPT-REPORT-FILE.
+013500 01  DEPT-REPORT-LINE              PIC X(70).
+013600
+013700 FD  GL-JOURNAL-FILE.
+013800 01  GL-JOURNAL-RECORD.
+013900     05  GL-ACCOUNT-CODE           PIC X(10).
+014000     05  FILLER                    PIC X(01) VALUE SPACE.
+014100     05  GL-DESCRIPTION            PIC X(30).
+014200     05  FILLER                    PIC X(01) VALUE SPACE.
+014300     05  GL-DEBIT-AMOUNT           PIC 9(09)V99.
+014400     05  FILLER                    PIC X(01) VALUE SPACE.
+014500     05  GL-CREDIT-AMOUNT          PIC 9(09)V99.
+014600     05  FILLER                    PIC X(01) VALUE SPACE.
+014700     05  GL-REFERENCE              PIC X(10).
+014800
+014900 FD  CONTROL-REPORT-FILE.
+015000 01  CONTROL-REPORT-LINE           PIC X(72).
+015100
+015200 WORKING-STORAGE SECTION.
+015300*****************************************************************
+015400*    FILE STATUS FIELDS
+015500*****************************************************************
+015600 01  WS-EMP-FILE-STATUS            PIC X(02).
+015700 01  WS-RPT-FILE-STATUS            PIC X(02).
+015800 01  WS-YTD-FILE-STATUS            PIC X(02).
+015900 01  WS-EXC-FILE-STATUS            PIC X(02).
+016000 01  WS-CKPT-FILE-STATUS           PIC X(02).
+016100 01  WS-STUB-FILE-STATUS           PIC X(02).
+016200 01  WS-ACH-FILE-STATUS            PIC X(02).
+016300 01  WS-DEPT-FILE-STATUS           PIC X(02).
+016400 01  WS-GL-FILE-STATUS             PIC X(02).
+016500 01  WS-CTL-FILE-STATUS            PIC X(02).
+016600
+016700*****************************************************************
+016800*    SWITCHES
+016900*****************************************************************
+017000 01  WS-END-OF-FILE                PIC X(01) VALUE 'N'.
+017100     88  WS-AT-END-OF-FILE             VALUE 'Y'.
+017200
+017300 01  WS-RECORD-STATUS              PIC X(01) VALUE 'V'.
+017400     88  WS-VALID-RECORD              VALUE 'V'.
+017500     88  WS-INVALID-RECORD            VALUE 'I'.
+017600
+017700 01  WS-YTD-RECORD-SWITCH          PIC X(01).
+017800     88  WS-YTD-NEW-RECORD            VALUE 'N'.
+017900     88  WS-YTD-EXISTING-RECORD       VALUE 'E'.
+018000
+018100 01  WS-RESTART-SWITCH             PIC X(01) VALUE 'N'.
+018200     88  WS-IS-RESTART                VALUE 'Y'.
+018300
+018400 01  WS-DEPT-FOUND-SWITCH          PIC X(01).
+018500     88  WS-DEPT-FOUND                VALUE 'Y'.
+018600
+018700*****************************************************************
+018800*    EDIT / REJECT WORK FIELDS
+018900*****************************************************************
+019000 01  WS-REJECT-CODE                PIC X(04).
+019100 01  WS-REJECT-REASON              PIC X(40).
+019200
+019300*****************************************************************
+019400*    RUN COUNTERS AND CONTROL TOTALS
+019500*****************************************************************
+019600 01  WS-RECORDS-READ               PIC 9(07) VALUE ZERO.
+019700 01  WS-RECORDS-WRITTEN            PIC 9(07) VALUE ZERO.
+019800 01  WS-RECORDS-REJECTED           PIC 9(07) VALUE ZERO.
+019900 01  WS-TOTAL-GROSS                PIC 9(11)V99 VALUE ZERO.
+020000 01  WS-TOTAL-TAX                  PIC 9(11)V99 VALUE ZERO.
+020100 01  WS-TOTAL-BENEFITS             PIC 9(11)V99 VALUE ZERO.
+020200 01  WS-TOTAL-NET                  PIC 9(11)V99 VALUE ZERO.
+020210*    WS-RUN-TOTAL-* COVERS ONLY ROWS SEEN BY THIS INVOCATION -
+020220*    NEVER RESTORED FROM THE CHECKPOINT - SO GLJRNL.DAT STAYS IN
+020230*    STEP WITH DEPTRPT.TXT AND THE ACH BATCH, WHICH ARE ALSO
+020240*    REBUILT FROM ONLY THIS RUN'S ROWS.  WS-TOTAL-* REMAINS
+020250*    JOB-SPANNING FOR THE CONTROL REPORT'S READ/WRITE BALANCING.
+020260 01  WS-RUN-TOTAL-GROSS            PIC 9(11)V99 VALUE ZERO.
+020270 01  WS-RUN-TOTAL-TAX              PIC 9(11)V99 VALUE ZERO.
+020280 01  WS-RUN-TOTAL-BENEFITS         PIC 9(11)V99 VALUE ZERO.
+020290 01  WS-RUN-TOTAL-NET              PIC 9(11)V99 VALUE ZERO.
+020300
+020400*****************************************************************
+020500*    CHECKPOINT/RESTART WORK FIELDS
+020600*****************************************************************
+020700 01  WS-CKPT-INTERVAL              PIC 9(05) VALUE 1.
+020800 01  WS-RECS-SINCE-CKPT            PIC 9(05) VALUE ZERO.
+020900 01  WS-SKIP-COUNT                 PIC 9(07) VALUE ZERO.
+021000 01  WS-SKIP-CTR                   PIC 9(07) VALUE ZERO.
+021100
+021200*****************************************************************
+021300*    TAX WITHHOLDING WORK FIELDS
+021400*****************************************************************
+021500 01  WS-CALC-TAX                   PIC 9(7)V99 VALUE ZERO.
+021600 01  WS-INPUT-TAX                  PIC 9(7)V99 VALUE ZERO.
+021700 01  WS-TAX-VARIANCE               PIC S9(7)V99 VALUE ZERO.
+021800
+021900*****************************************************************
+022000*    DATE/TIME WORK FIELDS
+022100*****************************************************************
+022200 01  WS-RUN-DATE                   PIC 9(08) VALUE ZERO.
+022250 01  WS-RUN-DATE-YYMMDD REDEFINES WS-RUN-DATE.
+022500     05  FILLER                    PIC 9(02).
+022600     05  WS-RUN-YY                 PIC 9(02).
+022700     05  WS-RUN-MM                 PIC 9(02).
+022800     05  WS-RUN-DD                 PIC 9(02).
+022300 01  WS-RUN-TIME                   PIC 9(08) VALUE ZERO.
+022900
+023000*****************************************************************
+023100*    GENERAL EDIT WORK FIELDS
+023200*****************************************************************
+023300 01  WS-EDIT-AMOUNT                PIC Z,ZZZ,ZZ9.99.
+023400 01  WS-EDIT-AMOUNT2               PIC Z,ZZZ,ZZ9.99.
+023500 01  WS-EDIT-COUNT                 PIC ZZZ,ZZ9.
+023600
+023700*****************************************************************
+023800*    TAX BRACKET TABLE
+023900*****************************************************************
+024000 COPY TAXTABL.
+024100
+024200*****************************************************************
+024300*    DEPARTMENT ROLLUP TABLE
+024400*****************************************************************
+024450 01  DEPT-TABLE-MAX                PIC 9(03) VALUE 50.
+024500 01  DEPT-TABLE.
+024600     05  DEPT-ENTRY-COUNT          PIC 9(03) VALUE ZERO.
+024700     05  DEPT-ENTRY OCCURS 50 TIMES
+024800                     INDEXED BY DEPT-IDX.
+024900         10  DEPT-KEY              PIC X(05).
+025000         10  DEPT-EMP-COUNT        PIC 9(05)      VALUE ZERO.
+025100         10  DEPT-TOT-GROSS        PIC 9(10)V99   VALUE ZERO.
+025200         10  DEPT-TOT-TAX          PIC 9(10)V99   VALUE ZERO.
+025300         10  DEPT-TOT-BENEFITS     PIC 9(10)V99   VALUE ZERO.
+025400         10  DEPT-TOT-NET          PIC 9(10)V99   VALUE ZERO.
+025500
+025600*****************************************************************
+025700*    GL ACCOUNT CODES
+025800*****************************************************************
+025900 01  WS-ACCT-WAGE-EXPENSE          PIC X(10) VALUE '5001000000'.
+026000 01  WS-ACCT-BENEFITS-EXPENSE      PIC X(10) VALUE '5002000000'.
+026100 01  WS-ACCT-TAX-LIABILITY         PIC X(10) VALUE '2101000000'.
+026200 01  WS-ACCT-CASH-CLEARING         PIC X(10) VALUE '1010000000'.
+026300
+026400*****************************************************************
+026500*    ACH / NACHA-STYLE WORK FIELDS
+026600*    COMPANY/BANK CONSTANTS BELOW ARE SET PER THE ORIGINATION
+026700*    AGREEMENT ON FILE WITH OUR BANK AND ARE NOT DERIVED FROM
+026800*    ANY EMPLOYEE DATA.
+026900*****************************************************************
+027000 01  WS-ACH-IMMED-DEST             PIC X(10) VALUE ' 011000015'.
+027100 01  WS-ACH-IMMED-DEST-NAME        PIC X(23) VALUE
+027200     'FIRST CORPORATE BANK  '.
+027300 01  WS-ACH-IMMED-ORIGIN           PIC X(10) VALUE ' 123456789'.
+027400 01  WS-ACH-IMMED-ORIGIN-NAME      PIC X(23) VALUE
+027500     'ACME MANUFACTURING CO '.
+027600 01  WS-ACH-COMPANY-ID             PIC X(10) VALUE '1123456789'.
+027700 01  WS-ACH-ORIGINATING-DFI        PIC X(08) VALUE '12345678'.
+027800 01  WS-ACH-FILE-ID-MODIFIER       PIC X(01) VALUE 'A'.
+027900 01  WS-ACH-BATCH-NUMBER           PIC 9(07) VALUE 1.
+028000 01  WS-ACH-ENTRY-COUNT            PIC 9(06) VALUE ZERO.
+028100 01  WS-ACH-ENTRY-HASH             PIC 9(10) VALUE ZERO.
+028200 01  WS-ACH-TOTAL-CREDIT           PIC 9(12) VALUE ZERO.
+028300 01  WS-ACH-TRACE-NUMBER           PIC 9(07) VALUE ZERO.
+028310 01  WS-ACH-TOTAL-RECORDS          PIC 9(06) VALUE ZERO.
+028320 01  WS-ACH-BLOCK-COUNT            PIC 9(06) VALUE ZERO.
+028330 01  WS-ACH-PAD-COUNT              PIC 9(06) VALUE ZERO.
+028400 01  WS-ACH-AMOUNT-CENTS           PIC 9(10) VALUE ZERO.
+028500 01  WS-ACH-ROUTING-ALPHA          PIC X(09).
+028600 01  WS-ACH-ROUTING-HASH           PIC 9(08) VALUE ZERO.
+028700 01  WS-ACH-TRANS-CODE             PIC X(02).
+028800
+028900 PROCEDURE DIVISION.
+029000*****************************************************************
+029100*    0000-MAINLINE
+029200*****************************************************************
+029300 0000-MAINLINE.
+029400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+029500     PERFORM 2000-PROCESS-EMPLOYEES THRU 2000-EXIT
+029600         UNTIL WS-AT-END-OF-FILE.
+029700     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+029800     STOP RUN.
+029900 0000-EXIT.
+030000     EXIT.
+030100
+030200*****************************************************************
+030300*    1000-INITIALIZE - OPEN FILES, LOAD TABLES, HANDLE RESTART
+030400*****************************************************************
+030500 1000-INITIALIZE.
+030600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+030700     ACCEPT WS-RUN-TIME FROM TIME.
+030800     PERFORM 1600-LOAD-TAX-TABLE THRU 1600-EXIT.
+030900     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+031000     PERFORM 1200-OPEN-INPUT-FILES THRU 1200-EXIT.
+031100     PERFORM 1300-OPEN-OUTPUT-FILES THRU 1300-EXIT.
+031200     PERFORM 1400-OPEN-YTD-MASTER THRU 1400-EXIT.
+031300     IF NOT WS-IS-RESTART
+031310         PERFORM 1350-WRITE-ACH-HEADERS THRU 1350-EXIT
+031320     END-IF.
+031400     IF WS-IS-RESTART
+031500         PERFORM 1500-SKIP-TO-RESTART-POINT THRU 1500-EXIT
+031600     END-IF.
+031800 1000-EXIT.
+031900     EXIT.
+032000
+032100*****************************************************************
+032200*    1100-CHECK-RESTART - READ PRIOR CHECKPOINT, IF ANY
+032300*****************************************************************
+032400 1100-CHECK-RESTART.
+032500     OPEN INPUT CHECKPOINT-FILE.
+032600     IF WS-CKPT-FILE-STATUS = '00'
+032700         READ CHECKPOINT-FILE
+032800             AT END
+032900                 CONTINUE
+033000         END-READ
+033100         IF CKPT-RECORDS-READ > ZERO
+034000             SET WS-IS-RESTART TO TRUE
+034100             MOVE CKPT-RECORDS-READ    TO WS-SKIP-COUNT
+034200             MOVE CKPT-RECORDS-READ    TO WS-RECORDS-READ
+034300             MOVE CKPT-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+034400             MOVE CKPT-TOTAL-GROSS     TO WS-TOTAL-GROSS
+034500             MOVE CKPT-TOTAL-TAX       TO WS-TOTAL-TAX
+034600             MOVE CKPT-TOTAL-BENEFITS  TO WS-TOTAL-BENEFITS
+034650             MOVE CKPT-TOTAL-NET       TO WS-TOTAL-NET
+034660             MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+034670             MOVE CKPT-RUN-TOTAL-GROSS    TO WS-RUN-TOTAL-GROSS
+034680             MOVE CKPT-RUN-TOTAL-TAX      TO WS-RUN-TOTAL-TAX
+034690             MOVE CKPT-RUN-TOTAL-BENEFITS TO WS-RUN-TOTAL-BENEFITS
+034700             MOVE CKPT-RUN-TOTAL-NET      TO WS-RUN-TOTAL-NET
+034710             MOVE CKPT-ACH-ENTRY-COUNT    TO WS-ACH-ENTRY-COUNT
+034720             MOVE CKPT-ACH-ENTRY-HASH     TO WS-ACH-ENTRY-HASH
+034730             MOVE CKPT-ACH-TOTAL-CREDIT   TO WS-ACH-TOTAL-CREDIT
+034740             MOVE CKPT-ACH-TRACE-NUMBER   TO WS-ACH-TRACE-NUMBER
+034750             MOVE CKPT-DEPT-TABLE         TO DEPT-TABLE
+034760             DISPLAY 'PAYROLL RESTART DETECTED - RESUMING AFTER '
+034900                 WS-SKIP-COUNT ' RECORDS'
+035000         END-IF
+035100         CLOSE CHECKPOINT-FILE
+035200     END-IF.
+035300 1100-EXIT.
+035400     EXIT.
+035500
+035600*****************************************************************
+035700*    1200-OPEN-INPUT-FILES
+035800*****************************************************************
+035900 1200-OPEN-INPUT-FILES.
+036000     OPEN INPUT EMPLOYEE-FILE.
+036100     IF WS-EMP-FILE-STATUS NOT = '00'
+036200         DISPLAY 'PAYROLL: UNABLE TO OPEN EMPLOYEE.DAT - STATUS '
+036300             WS-EMP-FILE-STATUS
+036400         MOVE 16 TO RETURN-CODE
+036500         STOP RUN
+036600     END-IF.
+036700 1200-EXIT.
+036800     EXIT.
+036900
+037000*****************************************************************
+037100*    1300-OPEN-OUTPUT-FILES - EXTEND ON RESTART, OUTPUT OTHERWISE
+037110*    ACH-FILE IS ALSO OPENED EXTEND ON RESTART - ITS HEADERS ARE
+037120*    WRITTEN IMMEDIATELY IN 1000-INITIALIZE AND ITS ENTRY DETAIL
+037130*    RECORDS ARE WRITTEN ONE PER EMPLOYEE AS THE RUN GOES, SO A
+037140*    RESTART MUST APPEND AFTER WHAT THE PRIOR ATTEMPT ALREADY
+037150*    WROTE.  DEPT-REPORT-FILE, GL-JOURNAL-FILE AND
+037160*    CONTROL-REPORT-FILE ARE WRITTEN IN FULL, ONCE, AT
+037170*    8000-FINALIZE FROM TOTALS THAT ARE THEMSELVES RESTORED FROM
+037180*    THE CHECKPOINT (SEE 1100-CHECK-RESTART), SO THEY STAY
+037190*    OPEN OUTPUT EVEN ON A RESTART - THERE IS NOTHING ON DISK TO
+037195*    EXTEND, SINCE THE PRIOR ATTEMPT NEVER REACHED FINALIZE.
+037200*****************************************************************
+037300 1300-OPEN-OUTPUT-FILES.
+037400     IF WS-IS-RESTART
+037500         OPEN EXTEND PAYROLL-REPORT
+037600         OPEN EXTEND EXCEPTION-REPORT
+037700         OPEN EXTEND PAYSTUB-FILE
+037800     ELSE
+037900         OPEN OUTPUT PAYROLL-REPORT
+038000         OPEN OUTPUT EXCEPTION-REPORT
+038100         OPEN OUTPUT PAYSTUB-FILE
+038200     END-IF.
+038210     IF WS-RPT-FILE-STATUS NOT = '00'
+038220         DISPLAY 'PAYROLL: UNABLE TO OPEN PAYROLL-REPORT.TXT - '
+038230             'STATUS ' WS-RPT-FILE-STATUS
+038240         MOVE 16 TO RETURN-CODE
+038250         STOP RUN
+038260     END-IF.
+038270     IF WS-EXC-FILE-STATUS NOT = '00'
+038280         DISPLAY 'PAYROLL: UNABLE TO OPEN EXCEPTION-REPORT.TXT - '
+038290             'STATUS ' WS-EXC-FILE-STATUS
+038300         MOVE 16 TO RETURN-CODE
+038310         STOP RUN
+038320     END-IF.
+038330     IF WS-STUB-FILE-STATUS NOT = '00'
+038340         DISPLAY 'PAYROLL: UNABLE TO OPEN PAYSTUB.TXT - STATUS '
+038350             WS-STUB-FILE-STATUS
+038360         MOVE 16 TO RETURN-CODE
+038370         STOP RUN
+038380     END-IF.
+038385     IF WS-IS-RESTART
+038386         OPEN EXTEND ACH-FILE
+038387     ELSE
+038388         OPEN OUTPUT ACH-FILE
+038389     END-IF.
+038400     IF WS-ACH-FILE-STATUS NOT = '00'
+038410         DISPLAY 'PAYROLL: UNABLE TO OPEN ACHFILE.TXT - STATUS '
+038420             WS-ACH-FILE-STATUS
+038430         MOVE 16 TO RETURN-CODE
+038440         STOP RUN
+038450     END-IF.
+038460     OPEN OUTPUT DEPT-REPORT-FILE.
+038470     IF WS-DEPT-FILE-STATUS NOT = '00'
+038480         DISPLAY 'PAYROLL: UNABLE TO OPEN DEPTRPT.TXT - STATUS '
+038490             WS-DEPT-FILE-STATUS
+038500         MOVE 16 TO RETURN-CODE
+038510         STOP RUN
+038520     END-IF.
+038530     OPEN OUTPUT GL-JOURNAL-FILE.
+038540     IF WS-GL-FILE-STATUS NOT = '00'
+038550         DISPLAY 'PAYROLL: UNABLE TO OPEN GLJRNL.DAT - STATUS '
+038560             WS-GL-FILE-STATUS
+038570         MOVE 16 TO RETURN-CODE
+038580         STOP RUN
+038590     END-IF.
+038600     OPEN OUTPUT CONTROL-REPORT-FILE.
+038610     IF WS-CTL-FILE-STATUS NOT = '00'
+038620         DISPLAY 'PAYROLL: UNABLE TO OPEN RUNCTL.TXT - STATUS '
+038630             WS-CTL-FILE-STATUS
+038640         MOVE 16 TO RETURN-CODE
+038650         STOP RUN
+038660     END-IF.
+038700 1300-EXIT.
+038800     EXIT.
+038900
+039000*****************************************************************
+039100*    1400-OPEN-YTD-MASTER - CREATE THE FILE ON ITS FIRST RUN
+039200*****************************************************************
+039300 1400-OPEN-YTD-MASTER.
+039400     OPEN I-O YTD-MASTER-FILE.
+039500     IF WS-YTD-FILE-STATUS = '35'
+039600         OPEN OUTPUT YTD-MASTER-FILE
+039700         CLOSE YTD-MASTER-FILE
+039800         OPEN I-O YTD-MASTER-FILE
+039900     END-IF.
+040000 1400-EXIT.
+040100     EXIT.
+040200
+040300*****************************************************************
+040400*    1350-WRITE-ACH-HEADERS - NACHA FILE HEADER / BATCH HEADER
+040410*    SKIPPED BY THE CALLER ON A RESTART - ACH-FILE IS OPENED
+040420*    EXTEND THEN, AND ITS HEADERS ARE ALREADY ON DISK FROM THE
+040430*    ATTEMPT THAT CHECKPOINTED.
+040500*****************************************************************
+040600 1350-WRITE-ACH-HEADERS.
+040700     MOVE SPACES TO ACH-RECORD.
+040800     MOVE '1'                       TO ACH-RECORD(1:1).
+040900     MOVE '01'                      TO ACH-RECORD(2:2).
+041000     MOVE WS-ACH-IMMED-DEST         TO ACH-RECORD(4:10).
+041100     MOVE WS-ACH-IMMED-ORIGIN       TO ACH-RECORD(14:10).
+041200     MOVE WS-RUN-YY                 TO ACH-RECORD(24:2).
+041300     MOVE WS-RUN-MM                 TO ACH-RECORD(26:2).
+041400     MOVE WS-RUN-DD                 TO ACH-RECORD(28:2).
+041500     MOVE '0000'                    TO ACH-RECORD(30:4).
+041600     MOVE WS-ACH-FILE-ID-MODIFIER   TO ACH-RECORD(34:1).
+041700     MOVE '094'                     TO ACH-RECORD(35:3).
+041800     MOVE '10'                      TO ACH-RECORD(38:2).
+041900     MOVE '1'                       TO ACH-RECORD(40:1).
+042000     MOVE WS-ACH-IMMED-DEST-NAME    TO ACH-RECORD(41:23).
+042100     MOVE WS-ACH-IMMED-ORIGIN-NAME  TO ACH-RECORD(64:23).
+042200     MOVE 'PAYROLL1'                TO ACH-RECORD(87:8).
+042300     WRITE ACH-RECORD.
+042400
+042500     MOVE SPACES TO ACH-RECORD.
+042600     MOVE '5'                       TO ACH-RECORD(1:1).
+042700     MOVE '220'                     TO ACH-RECORD(2:3).
+042800     MOVE WS-ACH-IMMED-ORIGIN-NAME(1:16) TO ACH-RECORD(5:16).
+042900     MOVE SPACES                    TO ACH-RECORD(21:20).
+043000     MOVE WS-ACH-COMPANY-ID         TO ACH-RECORD(41:10).
+043100     MOVE 'PPD'                     TO ACH-RECORD(51:3).
+043200     MOVE 'PAYROLL   '               TO ACH-RECORD(54:10).
+043300     MOVE SPACES                    TO ACH-RECORD(64:6).
+043400     MOVE WS-RUN-YY                 TO ACH-RECORD(70:2).
+043500     MOVE WS-RUN-MM                 TO ACH-RECORD(72:2).
+043600     MOVE WS-RUN-DD                 TO ACH-RECORD(74:2).
+043700     MOVE SPACES                    TO ACH-RECORD(76:3).
+043750     MOVE '1'                       TO ACH-RECORD(79:1).
+043800     MOVE WS-ACH-ORIGINATING-DFI    TO ACH-RECORD(80:8).
+044100     MOVE WS-ACH-BATCH-NUMBER       TO ACH-RECORD(88:7).
+044200     WRITE ACH-RECORD.
+044300 1350-EXIT.
+044400     EXIT.
+044500
+044600*****************************************************************
+044700*    1500-SKIP-TO-RESTART-POINT - DISCARD ALREADY-PROCESSED ROWS
+044800*****************************************************************
+044900 1500-SKIP-TO-RESTART-POINT.
+045000     MOVE ZERO TO WS-SKIP-CTR.
+045100     PERFORM 1510-SKIP-ONE-RECORD THRU 1510-EXIT
+045200         UNTIL WS-SKIP-CTR >= WS-SKIP-COUNT
+045300            OR WS-AT-END-OF-FILE.
+045400 1500-EXIT.
+045500     EXIT.
+045600
+045700 1510-SKIP-ONE-RECORD.
+045800     READ EMPLOYEE-FILE
+045900         AT END
+046000             SET WS-AT-END-OF-FILE TO TRUE
+046100     END-READ.
+046200     ADD 1 TO WS-SKIP-CTR.
+046300 1510-EXIT.
+046400     EXIT.
+046500
+046600*****************************************************************
+046700*    1600-LOAD-TAX-TABLE - PER-PAY-PERIOD WITHHOLDING BRACKETS
+046800*****************************************************************
+046900 1600-LOAD-TAX-TABLE.
+047000     MOVE     0000000.00 TO TT-LOW-LIMIT(1).
+047100     MOVE      500.00    TO TT-HIGH-LIMIT(1).
+047200     MOVE        0.00    TO TT-BASE-TAX(1).
+047300     MOVE        .100    TO TT-RATE(1).
+047400
+047500     MOVE      500.01    TO TT-LOW-LIMIT(2).
+047600     MOVE     1500.00    TO TT-HIGH-LIMIT(2).
+047700     MOVE       50.00    TO TT-BASE-TAX(2).
+047800     MOVE        .150    TO TT-RATE(2).
+047900
+048000     MOVE     1500.01    TO TT-LOW-LIMIT(3).
+048100     MOVE     3000.00    TO TT-HIGH-LIMIT(3).
+048200     MOVE      200.00    TO TT-BASE-TAX(3).
+048300     MOVE        .200    TO TT-RATE(3).
+048400
+048500     MOVE     3000.01    TO TT-LOW-LIMIT(4).
+048600     MOVE     6000.00    TO TT-HIGH-LIMIT(4).
+048700     MOVE      500.00    TO TT-BASE-TAX(4).
+048800     MOVE        .250    TO TT-RATE(4).
+048900
+049000     MOVE     6000.01    TO TT-LOW-LIMIT(5).
+049100     MOVE 99999999.99    TO TT-HIGH-LIMIT(5).
+049200     MOVE     1250.00    TO TT-BASE-TAX(5).
+049300     MOVE        .300    TO TT-RATE(5).
+049400 1600-EXIT.
+049500     EXIT.
+049600
+049700*****************************************************************
+049800*    2000-PROCESS-EMPLOYEES - MAIN PROCESSING LOOP
+049900*****************************************************************
+050000 2000-PROCESS-EMPLOYEES.
+050100     READ EMPLOYEE-FILE
+050200         AT END
+050300             SET WS-AT-END-OF-FILE TO TRUE
+050400             GO TO 2000-EXIT
+050500     END-READ.
+050600     ADD 1 TO WS-RECORDS-READ.
+050700     PERFORM 2100-EDIT-EMPLOYEE THRU 2100-EXIT.
+050800     IF WS-VALID-RECORD
+051000         PERFORM 2300-UPDATE-YTD THRU 2300-EXIT
+051100         PERFORM 2400-WRITE-REPORT THRU 2400-EXIT
+051200         PERFORM 2500-WRITE-PAYSTUB THRU 2500-EXIT
+051300         PERFORM 2600-WRITE-ACH-ENTRY THRU 2600-EXIT
+051400         PERFORM 2700-ACCUM-DEPT-TOTALS THRU 2700-EXIT
+051500         PERFORM 2800-ACCUM-CONTROL-TOTALS THRU 2800-EXIT
+051600     ELSE
+051700         PERFORM 2900-WRITE-EXCEPTION THRU 2900-EXIT
+051800     END-IF.
+051900     PERFORM 2950-CHECKPOINT THRU 2950-EXIT.
+052000 2000-EXIT.
+052100     EXIT.
+052200
+052300*****************************************************************
+052400*    2100-EDIT-EMPLOYEE - FIELD VALIDATION AND HARD REJECTS
+052410*    WITHHOLDING IS RECALCULATED PARTWAY THROUGH, BEFORE THE
+052420*    DEDUCTIONS-EXCEED-GROSS CHECK, SO THAT CHECK JUDGES THE
+052430*    BRACKET-TABLE FIGURE RATHER THAN A STALE SUBMITTED ONE.
+052500*****************************************************************
+052600 2100-EDIT-EMPLOYEE.
+052700     SET WS-VALID-RECORD TO TRUE.
+052800     MOVE SPACES TO WS-REJECT-CODE.
+052900     MOVE SPACES TO WS-REJECT-REASON.
+053000     IF EMP-ID = SPACES
+053100         SET WS-INVALID-RECORD TO TRUE
+053200         MOVE 'E001' TO WS-REJECT-CODE
+053300         MOVE 'EMPLOYEE ID IS BLANK' TO WS-REJECT-REASON
+053400     END-IF.
+053410     IF WS-VALID-RECORD AND NOT EMP-IS-ACTIVE
+053420         SET WS-INVALID-RECORD TO TRUE
+053430         MOVE 'E004' TO WS-REJECT-CODE
+053440         MOVE 'EMPLOYEE IS MARKED INACTIVE' TO WS-REJECT-REASON
+053450     END-IF.
+053500     IF WS-VALID-RECORD AND GROSS-SALARY = ZERO
+053600         SET WS-INVALID-RECORD TO TRUE
+053700         MOVE 'E002' TO WS-REJECT-CODE
+053800         MOVE 'GROSS SALARY IS ZERO OR NEGATIVE'
+053900             TO WS-REJECT-REASON
+054000     END-IF.
+054050     IF WS-VALID-RECORD
+054060         PERFORM 2200-COMPUTE-WITHHOLDING THRU 2200-EXIT
+054070     END-IF.
+054100     IF WS-VALID-RECORD
+054200             AND (TAX-DEDUCTION + BENEFITS) > GROSS-SALARY
+054300         SET WS-INVALID-RECORD TO TRUE
+054400         MOVE 'E003' TO WS-REJECT-CODE
+054500         MOVE 'DEDUCTIONS EXCEED GROSS PAY' TO WS-REJECT-REASON
+054600     END-IF.
+054700 2100-EXIT.
+054800     EXIT.
+054900
+055000*****************************************************************
+055100*    2200-COMPUTE-WITHHOLDING - BRACKET LOOKUP
+055200*****************************************************************
+055300 2200-COMPUTE-WITHHOLDING.
+055400     MOVE TAX-DEDUCTION TO WS-INPUT-TAX.
+055500     SET TT-IDX TO 1.
+055600     SEARCH TT-BRACKET
+055700         AT END
+055800             MOVE TT-BASE-TAX(5) TO WS-CALC-TAX
+055900         WHEN GROSS-SALARY >= TT-LOW-LIMIT(TT-IDX)
+055950              AND GROSS-SALARY <= TT-HIGH-LIMIT(TT-IDX)
+056000             COMPUTE WS-CALC-TAX ROUNDED =
+056100                 TT-BASE-TAX(TT-IDX) +
+056200                 ((GROSS-SALARY - TT-LOW-LIMIT(TT-IDX))
+056300                     * TT-RATE(TT-IDX))
+056400     END-SEARCH.
+056500     COMPUTE WS-TAX-VARIANCE = WS-INPUT-TAX - WS-CALC-TAX.
+056600     IF WS-TAX-VARIANCE NOT = ZERO
+056700         DISPLAY 'PAYROLL: TAX VARIANCE FOR ' EMP-ID
+056800             ' - SUBMITTED ' WS-INPUT-TAX
+056900             ' RECALCULATED ' WS-CALC-TAX
+057000             ' - USING RECALCULATED FIGURE'
+057100     END-IF.
+057200     MOVE WS-CALC-TAX TO TAX-DEDUCTION.
+057300     COMPUTE NET-SALARY = GROSS-SALARY - TAX-DEDUCTION + BENEFITS.
+057400 2200-EXIT.
+057500     EXIT.
+057600
+057700*****************************************************************
+057800*    2300-UPDATE-YTD - YEAR-TO-DATE ACCUMULATION
+057900*****************************************************************
+058000 2300-UPDATE-YTD.
+058100     MOVE EMP-ID TO YTD-EMP-ID.
+058200     READ YTD-MASTER-FILE
+058300         INVALID KEY
+058400             INITIALIZE YTD-MASTER-RECORD
+058500             MOVE EMP-ID TO YTD-EMP-ID
+058600             SET WS-YTD-NEW-RECORD TO TRUE
+058700         NOT INVALID KEY
+058800             SET WS-YTD-EXISTING-RECORD TO TRUE
+058900     END-READ.
+059000     ADD GROSS-SALARY  TO YTD-GROSS.
+059100     ADD TAX-DEDUCTION TO YTD-TAX.
+059200     ADD BENEFITS      TO YTD-BENEFITS.
+059300     ADD NET-SALARY    TO YTD-NET.
+059400     ADD 1             TO YTD-PERIODS-PAID.
+059500     MOVE WS-RUN-DATE  TO YTD-LAST-PAY-DATE.
+059600     IF WS-YTD-NEW-RECORD
+059700         WRITE YTD-MASTER-RECORD
+059800     ELSE
+059900         REWRITE YTD-MASTER-RECORD
+060000     END-IF.
+060100 2300-EXIT.
+060200     EXIT.
+060300
+060400*****************************************************************
+060500*    2400-WRITE-REPORT
+060600*****************************************************************
+060700 2400-WRITE-REPORT.
+060800     MOVE EMP-ID        TO R-EMP-ID.
+060900     MOVE EMP-NAME      TO R-EMP-NAME.
+061000     MOVE DEPT-CODE     TO R-DEPT-CODE.
+061100     MOVE GROSS-SALARY  TO R-GROSS-SALARY.
+061200     MOVE TAX-DEDUCTION TO R-TAX-DEDUCTION.
+061300     MOVE BENEFITS      TO R-BENEFITS.
+061400     MOVE NET-SALARY    TO R-NET-SALARY.
+061500     WRITE REPORT-RECORD.
+061600     ADD 1 TO WS-RECORDS-WRITTEN.
+061700     DISPLAY 'Employee ID: ' EMP-ID.
+061800     DISPLAY 'Name       : ' EMP-NAME.
+061900     DISPLAY 'Gross Salary: ' GROSS-SALARY.
+062000     DISPLAY 'Tax Deduction: ' TAX-DEDUCTION.
+062100     DISPLAY 'Benefits    : ' BENEFITS.
+062200     DISPLAY 'Net Salary  : ' NET-SALARY.
+062300     DISPLAY '---------------------------'.
+062400 2400-EXIT.
+062500     EXIT.
+062600
+062700*****************************************************************
+062800*    2500-WRITE-PAYSTUB - PAY-STUB OUTPUT
+062900*****************************************************************
+063000 2500-WRITE-PAYSTUB.
+063100     MOVE ALL '=' TO PAYSTUB-LINE.
+063200     WRITE PAYSTUB-LINE.
+063300     MOVE SPACES TO PAYSTUB-LINE.
+063400     STRING 'PAY STUB FOR PERIOD ENDING ' WS-RUN-DATE
+063500         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+063600     WRITE PAYSTUB-LINE.
+063700     MOVE SPACES TO PAYSTUB-LINE.
+063800     STRING 'EMPLOYEE ID   : ' EMP-ID
+063900         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+064000     WRITE PAYSTUB-LINE.
+064100     MOVE SPACES TO PAYSTUB-LINE.
+064200     STRING 'EMPLOYEE NAME : ' EMP-NAME
+064300         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+064400     WRITE PAYSTUB-LINE.
+064500     MOVE SPACES TO PAYSTUB-LINE.
+064600     STRING 'DEPARTMENT    : ' DEPT-CODE
+064700         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+064800     WRITE PAYSTUB-LINE.
+064900     MOVE ALL '-' TO PAYSTUB-LINE.
+065000     WRITE PAYSTUB-LINE.
+065100     MOVE GROSS-SALARY TO WS-EDIT-AMOUNT.
+065200     MOVE SPACES TO PAYSTUB-LINE.
+065300     STRING 'GROSS SALARY       : ' WS-EDIT-AMOUNT
+065400         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+065500     WRITE PAYSTUB-LINE.
+065600     MOVE TAX-DEDUCTION TO WS-EDIT-AMOUNT.
+065700     MOVE SPACES TO PAYSTUB-LINE.
+065800     STRING 'TAX DEDUCTION      : ' WS-EDIT-AMOUNT
+065900         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+066000     WRITE PAYSTUB-LINE.
+066100     MOVE BENEFITS TO WS-EDIT-AMOUNT.
+066200     MOVE SPACES TO PAYSTUB-LINE.
+066300     STRING 'BENEFITS DEDUCTION : ' WS-EDIT-AMOUNT
+066400         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+066500     WRITE PAYSTUB-LINE.
+066600     MOVE NET-SALARY TO WS-EDIT-AMOUNT.
+066700     MOVE SPACES TO PAYSTUB-LINE.
+066800     STRING 'NET SALARY         : ' WS-EDIT-AMOUNT
+066900         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+067000     WRITE PAYSTUB-LINE.
+067100     MOVE ALL '-' TO PAYSTUB-LINE.
+067200     WRITE PAYSTUB-LINE.
+067300     MOVE YTD-GROSS TO WS-EDIT-AMOUNT.
+067400     MOVE SPACES TO PAYSTUB-LINE.
+067500     STRING 'YEAR-TO-DATE GROSS     : ' WS-EDIT-AMOUNT
+067600         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+067700     WRITE PAYSTUB-LINE.
+067800     MOVE YTD-TAX TO WS-EDIT-AMOUNT.
+067900     MOVE SPACES TO PAYSTUB-LINE.
+068000     STRING 'YEAR-TO-DATE TAX       : ' WS-EDIT-AMOUNT
+068100         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+068200     WRITE PAYSTUB-LINE.
+068300     MOVE YTD-BENEFITS TO WS-EDIT-AMOUNT.
+068400     MOVE SPACES TO PAYSTUB-LINE.
+068500     STRING 'YEAR-TO-DATE BENEFITS  : ' WS-EDIT-AMOUNT
+068600         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+068700     WRITE PAYSTUB-LINE.
+068800     MOVE YTD-NET TO WS-EDIT-AMOUNT.
+068900     MOVE SPACES TO PAYSTUB-LINE.
+069000     STRING 'YEAR-TO-DATE NET       : ' WS-EDIT-AMOUNT
+069100         DELIMITED BY SIZE INTO PAYSTUB-LINE.
+069200     WRITE PAYSTUB-LINE.
+069300     MOVE ALL '=' TO PAYSTUB-LINE.
+069400     WRITE PAYSTUB-LINE.
+069500     MOVE SPACES TO PAYSTUB-LINE.
+069600     WRITE PAYSTUB-LINE.
+069700 2500-EXIT.
+069800     EXIT.
+069900
+070000*****************************************************************
+070100*    2600-WRITE-ACH-ENTRY - NACHA ENTRY DETAIL
+070200*****************************************************************
+070300 2600-WRITE-ACH-ENTRY.
+070400     MOVE EMP-BANK-ROUTING TO WS-ACH-ROUTING-ALPHA.
+070500     COMPUTE WS-ACH-AMOUNT-CENTS = NET-SALARY * 100.
+070600     ADD 1 TO WS-ACH-TRACE-NUMBER.
+070700     IF EMP-ACCT-SAVINGS
+070800         MOVE '32' TO WS-ACH-TRANS-CODE
+070900     ELSE
+071000         MOVE '22' TO WS-ACH-TRANS-CODE
+071100     END-IF.
+071200     MOVE SPACES TO ACH-RECORD.
+071300     MOVE '6'                    TO ACH-RECORD(1:1).
+071400     MOVE WS-ACH-TRANS-CODE      TO ACH-RECORD(2:2).
+071500     MOVE WS-ACH-ROUTING-ALPHA(1:8)  TO ACH-RECORD(4:8).
+071600     MOVE WS-ACH-ROUTING-ALPHA(9:1)  TO ACH-RECORD(12:1).
+071700     MOVE EMP-BANK-ACCOUNT       TO ACH-RECORD(13:17).
+071800     MOVE WS-ACH-AMOUNT-CENTS    TO ACH-RECORD(30:10).
+071900     MOVE EMP-ID                 TO ACH-RECORD(40:15).
+072000     MOVE EMP-NAME(1:22)         TO ACH-RECORD(55:22).
+072100     MOVE SPACES                 TO ACH-RECORD(77:2).
+072200     MOVE '0'                    TO ACH-RECORD(79:1).
+072300     MOVE WS-ACH-ORIGINATING-DFI TO ACH-RECORD(80:8).
+072400     MOVE WS-ACH-TRACE-NUMBER    TO ACH-RECORD(88:7).
+072500     WRITE ACH-RECORD.
+072600     ADD 1 TO WS-ACH-ENTRY-COUNT.
+072700     MOVE WS-ACH-ROUTING-ALPHA(1:8) TO WS-ACH-ROUTING-HASH.
+072800     ADD WS-ACH-ROUTING-HASH TO WS-ACH-ENTRY-HASH.
+072900     ADD WS-ACH-AMOUNT-CENTS TO WS-ACH-TOTAL-CREDIT.
+073000 2600-EXIT.
+073100     EXIT.
+073200
+073300*****************************************************************
+073400*    2700-ACCUM-DEPT-TOTALS - DEPARTMENT ROLLUP
+073500*****************************************************************
+073600 2700-ACCUM-DEPT-TOTALS.
+073700     PERFORM 2710-FIND-DEPT-ENTRY THRU 2710-EXIT.
+073800     IF NOT WS-DEPT-FOUND
+073900         PERFORM 2720-ADD-DEPT-ENTRY THRU 2720-EXIT
+074000     END-IF.
+074050     IF WS-DEPT-FOUND
+074100         ADD 1             TO DEPT-EMP-COUNT(DEPT-IDX)
+074200         ADD GROSS-SALARY  TO DEPT-TOT-GROSS(DEPT-IDX)
+074300         ADD TAX-DEDUCTION TO DEPT-TOT-TAX(DEPT-IDX)
+074400         ADD BENEFITS      TO DEPT-TOT-BENEFITS(DEPT-IDX)
+074500         ADD NET-SALARY    TO DEPT-TOT-NET(DEPT-IDX)
+074550     END-IF.
+074600 2700-EXIT.
+074700     EXIT.
+074800
+074900 2710-FIND-DEPT-ENTRY.
+075000     MOVE 'N' TO WS-DEPT-FOUND-SWITCH.
+075100     SET DEPT-IDX TO 1.
+075200     SEARCH DEPT-ENTRY
+075300         AT END
+075400             CONTINUE
+075410         WHEN DEPT-IDX <= DEPT-ENTRY-COUNT
+075420                 AND DEPT-KEY(DEPT-IDX) = DEPT-CODE
+075600             SET WS-DEPT-FOUND TO TRUE
+075700     END-SEARCH.
+075800 2710-EXIT.
+075900     EXIT.
+076000
+076100 2720-ADD-DEPT-ENTRY.
+076150     IF DEPT-ENTRY-COUNT >= DEPT-TABLE-MAX
+076160         DISPLAY 'PAYROLL: DEPARTMENT TABLE FULL - DEPT '
+076170             DEPT-CODE ' OMITTED FROM ROLLUP'
+076180         GO TO 2720-EXIT
+076190     END-IF.
+076200     ADD 1 TO DEPT-ENTRY-COUNT.
+076300     SET DEPT-IDX TO DEPT-ENTRY-COUNT.
+076400     MOVE DEPT-CODE TO DEPT-KEY(DEPT-IDX).
+076450     SET WS-DEPT-FOUND TO TRUE.
+076500 2720-EXIT.
+076600     EXIT.
+076700
+076800*****************************************************************
+076900*    2800-ACCUM-CONTROL-TOTALS - RUN CONTROL TOTALS
+077000*****************************************************************
+077100 2800-ACCUM-CONTROL-TOTALS.
+077200     ADD GROSS-SALARY  TO WS-TOTAL-GROSS.
+077300     ADD TAX-DEDUCTION TO WS-TOTAL-TAX.
+077400     ADD BENEFITS      TO WS-TOTAL-BENEFITS.
+077500     ADD NET-SALARY    TO WS-TOTAL-NET.
+077510     ADD GROSS-SALARY  TO WS-RUN-TOTAL-GROSS.
+077520     ADD TAX-DEDUCTION TO WS-RUN-TOTAL-TAX.
+077530     ADD BENEFITS      TO WS-RUN-TOTAL-BENEFITS.
+077540     ADD NET-SALARY    TO WS-RUN-TOTAL-NET.
+077600 2800-EXIT.
+077700     EXIT.
+077800
+077900*****************************************************************
+078000*    2900-WRITE-EXCEPTION - REJECTED RECORD REPORTING
+078100*****************************************************************
+078200 2900-WRITE-EXCEPTION.
+078300     MOVE EMP-ID          TO EXC-EMP-ID.
+078400     MOVE EMP-NAME        TO EXC-EMP-NAME.
+078500     MOVE WS-REJECT-CODE   TO EXC-REASON-CODE.
+078600     MOVE WS-REJECT-REASON TO EXC-REASON-TEXT.
+078700     WRITE EXCEPTION-RECORD.
+078800     ADD 1 TO WS-RECORDS-REJECTED.
+078900     DISPLAY 'PAYROLL: REJECTED ' EMP-ID ' - ' WS-REJECT-REASON.
+079000 2900-EXIT.
+079100     EXIT.
+079200
+079300*****************************************************************
+079400*    2950-CHECKPOINT - SAVE POINT, EVERY WS-CKPT-INTERVAL RECORDS
+079410*    WS-CKPT-INTERVAL IS 1 (EVERY RECORD) BECAUSE EVERY OUTPUT
+079420*    FILE IS ALSO WRITTEN ONE RECORD AT A TIME, WITH NO BUFFERING
+079430*    OF ITS OWN ACROSS RECORDS - A WIDER INTERVAL WOULD LEAVE A
+079440*    WINDOW WHERE A RESTART REPROCESSES RECORDS WHOSE REPORT LINE,
+079450*    PAY STUB AND YTD UPDATE WERE ALREADY WRITTEN, DUPLICATING
+079460*    THEM.  THE INTERVAL IS KEPT AS A WORKING-STORAGE FIELD RATHER
+079470*    THAN HARD-CODED SO A SHOP THAT MOVES TO BUFFERED/DEFERRED
+079480*    OUTPUT CAN WIDEN IT LATER WITHOUT A CODE CHANGE HERE.
+079500*****************************************************************
+079600 2950-CHECKPOINT.
+079700     ADD 1 TO WS-RECS-SINCE-CKPT.
+079800     IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+079900         MOVE EMP-ID            TO CKPT-LAST-EMP-ID
+080000         MOVE WS-RECORDS-READ    TO CKPT-RECORDS-READ
+080100         MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN
+080200         MOVE WS-TOTAL-GROSS     TO CKPT-TOTAL-GROSS
+080300         MOVE WS-TOTAL-TAX       TO CKPT-TOTAL-TAX
+080400         MOVE WS-TOTAL-BENEFITS  TO CKPT-TOTAL-BENEFITS
+080500         MOVE WS-TOTAL-NET       TO CKPT-TOTAL-NET
+080550         MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+080600         MOVE WS-RUN-DATE        TO CKPT-RUN-DATE
+080610         MOVE WS-RUN-TOTAL-GROSS    TO CKPT-RUN-TOTAL-GROSS
+080620         MOVE WS-RUN-TOTAL-TAX      TO CKPT-RUN-TOTAL-TAX
+080630         MOVE WS-RUN-TOTAL-BENEFITS TO CKPT-RUN-TOTAL-BENEFITS
+080640         MOVE WS-RUN-TOTAL-NET      TO CKPT-RUN-TOTAL-NET
+080650         MOVE WS-ACH-ENTRY-COUNT    TO CKPT-ACH-ENTRY-COUNT
+080660         MOVE WS-ACH-ENTRY-HASH     TO CKPT-ACH-ENTRY-HASH
+080670         MOVE WS-ACH-TOTAL-CREDIT   TO CKPT-ACH-TOTAL-CREDIT
+080680         MOVE WS-ACH-TRACE-NUMBER   TO CKPT-ACH-TRACE-NUMBER
+080690         MOVE DEPT-TABLE            TO CKPT-DEPT-TABLE
+080700         OPEN OUTPUT CHECKPOINT-FILE
+080710         IF WS-CKPT-FILE-STATUS NOT = '00'
+080720             DISPLAY 'PAYROLL: UNABLE TO OPEN CHECKPOINT.DAT - '
+080730                 'STATUS ' WS-CKPT-FILE-STATUS
+080740             MOVE 16 TO RETURN-CODE
+080750             STOP RUN
+080760         END-IF
+080800         WRITE CHECKPOINT-RECORD
+080900         CLOSE CHECKPOINT-FILE
+081000         MOVE ZERO TO WS-RECS-SINCE-CKPT
+081100     END-IF.
+081200 2950-EXIT.
+081300     EXIT.
+081400
+081500*****************************************************************
+081600*    8000-FINALIZE - CLOSE-TIME REPORTING AND CLEANUP
+081700*****************************************************************
+081800 8000-FINALIZE.
+081900     PERFORM 8100-WRITE-ACH-TRAILERS THRU 8100-EXIT.
+082000     PERFORM 8200-WRITE-DEPT-REPORT THRU 8200-EXIT.
+082100     PERFORM 8300-WRITE-GL-JOURNAL THRU 8300-EXIT.
+082200     PERFORM 8400-WRITE-CONTROL-REPORT THRU 8400-EXIT.
+082300     PERFORM 8500-CLEAR-CHECKPOINT THRU 8500-EXIT.
+082400     CLOSE EMPLOYEE-FILE.
+082500     CLOSE PAYROLL-REPORT.
+082600     CLOSE YTD-MASTER-FILE.
+082700     CLOSE EXCEPTION-REPORT.
+082800     CLOSE PAYSTUB-FILE.
+082900     CLOSE ACH-FILE.
+083000     CLOSE DEPT-REPORT-FILE.
+083100     CLOSE GL-JOURNAL-FILE.
+083200     CLOSE CONTROL-REPORT-FILE.
+083300 8000-EXIT.
+083400     EXIT.
+083500
+083600*****************************************************************
+083700*    8100-WRITE-ACH-TRAILERS - NACHA BATCH CONTROL / FILE CONTROL
+083800*****************************************************************
+083900 8100-WRITE-ACH-TRAILERS.
+084000     MOVE SPACES TO ACH-RECORD.
+084100     MOVE '8'                    TO ACH-RECORD(1:1).
+084200     MOVE '220'                  TO ACH-RECORD(2:3).
+084300     MOVE WS-ACH-ENTRY-COUNT     TO ACH-RECORD(5:6).
+084400     MOVE WS-ACH-ENTRY-HASH      TO ACH-RECORD(11:10).
+084500     MOVE ZERO                   TO ACH-RECORD(21:12).
+084600     MOVE WS-ACH-TOTAL-CREDIT    TO ACH-RECORD(33:12).
+084700     MOVE WS-ACH-COMPANY-ID      TO ACH-RECORD(45:10).
+084800     MOVE SPACES                 TO ACH-RECORD(55:19).
+084900     MOVE SPACES                 TO ACH-RECORD(74:6).
+084950     MOVE WS-ACH-ORIGINATING-DFI TO ACH-RECORD(80:8).
+085000     MOVE WS-ACH-BATCH-NUMBER    TO ACH-RECORD(88:7).
+085200     WRITE ACH-RECORD.
+085300
+085310*    FILE CONTROL RECORD'S BLOCK COUNT MUST BE THE TOTAL RECORD
+085320*    COUNT (FILE HEADER + BATCH HEADER + ENTRIES + BATCH CONTROL
+085330*    + FILE CONTROL) ROUNDED UP TO THE NEXT MULTIPLE OF 10, WITH
+085340*    '9'-FILLED FILLER RECORDS PADDING THE FILE OUT TO THAT
+085350*    MULTIPLE, PER THE NACHA BLOCKING-FACTOR-OF-10 CONVENTION.
+085360     COMPUTE WS-ACH-TOTAL-RECORDS = WS-ACH-ENTRY-COUNT + 4.
+085370     COMPUTE WS-ACH-BLOCK-COUNT =
+085380         FUNCTION INTEGER((WS-ACH-TOTAL-RECORDS + 9) / 10).
+085390     COMPUTE WS-ACH-PAD-COUNT =
+085395         (WS-ACH-BLOCK-COUNT * 10) - WS-ACH-TOTAL-RECORDS.
+085400     MOVE SPACES TO ACH-RECORD.
+085500     MOVE '9'                    TO ACH-RECORD(1:1).
+085600     MOVE 1                      TO ACH-RECORD(2:6).
+085700     MOVE WS-ACH-BLOCK-COUNT     TO ACH-RECORD(8:6).
+085800     MOVE WS-ACH-ENTRY-COUNT     TO ACH-RECORD(14:8).
+085900     MOVE WS-ACH-ENTRY-HASH      TO ACH-RECORD(22:10).
+086000     MOVE ZERO                   TO ACH-RECORD(32:12).
+086100     MOVE WS-ACH-TOTAL-CREDIT    TO ACH-RECORD(44:12).
+086200     MOVE SPACES                 TO ACH-RECORD(56:39).
+086300     WRITE ACH-RECORD.
+086310     PERFORM 8110-WRITE-ACH-PADDING THRU 8110-EXIT
+086320         WS-ACH-PAD-COUNT TIMES.
+086400 8100-EXIT.
+086500     EXIT.
+086510
+086520*****************************************************************
+086530*    8110-WRITE-ACH-PADDING - '9'-FILLED BLOCKING FILLER RECORD
+086540*****************************************************************
+086550 8110-WRITE-ACH-PADDING.
+086560     MOVE ALL '9' TO ACH-RECORD.
+086570     WRITE ACH-RECORD.
+086580 8110-EXIT.
+086590     EXIT.
+086600
+086700*****************************************************************
+086800*    8200-WRITE-DEPT-REPORT - ROLLUP BY DEPARTMENT
+086900*****************************************************************
+087000 8200-WRITE-DEPT-REPORT.
+087100     MOVE SPACES TO DEPT-REPORT-LINE.
+087200     STRING 'DEPARTMENT ROLLUP - RUN DATE ' WS-RUN-DATE
+087300         DELIMITED BY SIZE INTO DEPT-REPORT-LINE.
+087400     WRITE DEPT-REPORT-LINE.
+087500     MOVE SPACES TO DEPT-REPORT-LINE.
+087600     STRING 'DEPT  EMPS     GROSS         TAX'
+087700         '       BENEFITS        NET'
+087800         DELIMITED BY SIZE INTO DEPT-REPORT-LINE.
+087900     WRITE DEPT-REPORT-LINE.
+088000     SET DEPT-IDX TO 1.
+088100     PERFORM 8210-WRITE-DEPT-LINE THRU 8210-EXIT
+088200         UNTIL DEPT-IDX > DEPT-ENTRY-COUNT.
+088300 8200-EXIT.
+088400     EXIT.
+088500
+088600 8210-WRITE-DEPT-LINE.
+088700     MOVE DEPT-EMP-COUNT(DEPT-IDX) TO WS-EDIT-COUNT.
+088800     MOVE DEPT-TOT-GROSS(DEPT-IDX) TO WS-EDIT-AMOUNT.
+088900     MOVE SPACES TO DEPT-REPORT-LINE.
+089000     STRING DEPT-KEY(DEPT-IDX) '  ' WS-EDIT-COUNT '  '
+089100         WS-EDIT-AMOUNT
+089200         DELIMITED BY SIZE INTO DEPT-REPORT-LINE.
+089300     WRITE DEPT-REPORT-LINE.
+089400     MOVE DEPT-TOT-TAX(DEPT-IDX) TO WS-EDIT-AMOUNT.
+089500     MOVE DEPT-TOT-BENEFITS(DEPT-IDX) TO WS-EDIT-AMOUNT2.
+089600     MOVE SPACES TO DEPT-REPORT-LINE.
+089700     STRING '      TAX: ' WS-EDIT-AMOUNT
+089800         '   BENEFITS: ' WS-EDIT-AMOUNT2
+089900         DELIMITED BY SIZE INTO DEPT-REPORT-LINE.
+090000     WRITE DEPT-REPORT-LINE.
+090100     MOVE DEPT-TOT-NET(DEPT-IDX) TO WS-EDIT-AMOUNT.
+090200     MOVE SPACES TO DEPT-REPORT-LINE.
+090300     STRING '      NET: ' WS-EDIT-AMOUNT
+090400         DELIMITED BY SIZE INTO DEPT-REPORT-LINE.
+090500     WRITE DEPT-REPORT-LINE.
+090600     SET DEPT-IDX UP BY 1.
+090700 8210-EXIT.
+090800     EXIT.
+090900
+091000*****************************************************************
+091100*    8300-WRITE-GL-JOURNAL - GL EXTRACT
+091200*****************************************************************
+091300 8300-WRITE-GL-JOURNAL.
+091400     MOVE SPACES            TO GL-JOURNAL-RECORD.
+091500     MOVE WS-ACCT-WAGE-EXPENSE TO GL-ACCOUNT-CODE.
+091600     MOVE 'GROSS WAGE EXPENSE'  TO GL-DESCRIPTION.
+091700     MOVE WS-RUN-TOTAL-GROSS TO GL-DEBIT-AMOUNT.
+091800     MOVE ZERO               TO GL-CREDIT-AMOUNT.
+091900     MOVE WS-RUN-DATE        TO GL-REFERENCE.
+092000     WRITE GL-JOURNAL-RECORD.
+092100
+092200     MOVE SPACES                 TO GL-JOURNAL-RECORD.
+092300     MOVE WS-ACCT-BENEFITS-EXPENSE TO GL-ACCOUNT-CODE.
+092400     MOVE 'BENEFITS EXPENSE'        TO GL-DESCRIPTION.
+092500     MOVE WS-RUN-TOTAL-BENEFITS  TO GL-DEBIT-AMOUNT.
+092600     MOVE ZERO                   TO GL-CREDIT-AMOUNT.
+092700     MOVE WS-RUN-DATE            TO GL-REFERENCE.
+092800     WRITE GL-JOURNAL-RECORD.
+092900
+093000     MOVE SPACES              TO GL-JOURNAL-RECORD.
+093100     MOVE WS-ACCT-TAX-LIABILITY TO GL-ACCOUNT-CODE.
+093200     MOVE 'TAX WITHHOLDING LIABILITY' TO GL-DESCRIPTION.
+093300     MOVE ZERO                TO GL-DEBIT-AMOUNT.
+093400     MOVE WS-RUN-TOTAL-TAX     TO GL-CREDIT-AMOUNT.
+093500     MOVE WS-RUN-DATE          TO GL-REFERENCE.
+093600     WRITE GL-JOURNAL-RECORD.
+093700
+093800     MOVE SPACES              TO GL-JOURNAL-RECORD.
+093900     MOVE WS-ACCT-CASH-CLEARING TO GL-ACCOUNT-CODE.
+094000     MOVE 'NET PAYROLL CASH CLEARING' TO GL-DESCRIPTION.
+094100     MOVE ZERO                TO GL-DEBIT-AMOUNT.
+094200     MOVE WS-RUN-TOTAL-NET     TO GL-CREDIT-AMOUNT.
+094300     MOVE WS-RUN-DATE          TO GL-REFERENCE.
+094400     WRITE GL-JOURNAL-RECORD.
+094500 8300-EXIT.
+094600     EXIT.
+094700
+094800*****************************************************************
+094900*    8400-WRITE-CONTROL-REPORT - RUN BALANCING
+095000*****************************************************************
+095100 8400-WRITE-CONTROL-REPORT.
+095200     MOVE SPACES TO CONTROL-REPORT-LINE.
+095300     STRING 'PAYROLL RUN CONTROL TOTALS - ' WS-RUN-DATE
+095400         DELIMITED BY SIZE INTO CONTROL-REPORT-LINE.
+095500     WRITE CONTROL-REPORT-LINE.
+095600     MOVE ALL '-' TO CONTROL-REPORT-LINE.
+095700     WRITE CONTROL-REPORT-LINE.
+095800     MOVE WS-RECORDS-READ TO WS-EDIT-COUNT.
+095900     MOVE SPACES TO CONTROL-REPORT-LINE.
+096000     STRING 'RECORDS READ FROM EMPLOYEE.DAT : ' WS-EDIT-COUNT
+096100         DELIMITED BY SIZE INTO CONTROL-REPORT-LINE.
+096200     WRITE CONTROL-REPORT-LINE.
+096300     MOVE WS-RECORDS-WRITTEN TO WS-EDIT-COUNT.
+096400     MOVE SPACES TO CONTROL-REPORT-LINE.
+096500     STRING 'RECORDS WRITTEN TO REPORT      : ' WS-EDIT-COUNT
+096600         DELIMITED BY SIZE INTO CONTROL-REPORT-LINE.
+096700     WRITE CONTROL-REPORT-LINE.
+096800     MOVE WS-RECORDS-REJECTED TO WS-EDIT-COUNT.
+096900     MOVE SPACES TO CONTROL-REPORT-LINE.
+097000     STRING 'RECORDS REJECTED TO EXCEPTIONS : ' WS-EDIT-COUNT
+097100         DELIMITED BY SIZE INTO CONTROL-REPORT-LINE.
+097200     WRITE CONTROL-REPORT-LINE.
+097300     MOVE WS-TOTAL-GROSS TO WS-EDIT-AMOUNT.
+097400     MOVE SPACES TO CONTROL-REPORT-LINE.
+097500     STRING 'TOTAL GROSS SALARY             : ' WS-EDIT-AMOUNT
+097600         DELIMITED BY SIZE INTO CONTROL-REPORT-LINE.
+097700     WRITE CONTROL-REPORT-LINE.
+097800     MOVE WS-TOTAL-TAX TO WS-EDIT-AMOUNT.
+097900     MOVE SPACES TO CONTROL-REPORT-LINE.
+098000     STRING 'TOTAL TAX DEDUCTION             : ' WS-EDIT-AMOUNT
+098100         DELIMITED BY SIZE INTO CONTROL-REPORT-LINE.
+098200     WRITE CONTROL-REPORT-LINE.
+098300     MOVE WS-TOTAL-BENEFITS TO WS-EDIT-AMOUNT.
+098400     MOVE SPACES TO CONTROL-REPORT-LINE.
+098500     STRING 'TOTAL BENEFITS                  : ' WS-EDIT-AMOUNT
+098600         DELIMITED BY SIZE INTO CONTROL-REPORT-LINE.
+098700     WRITE CONTROL-REPORT-LINE.
+098800     MOVE WS-TOTAL-NET TO WS-EDIT-AMOUNT.
+098900     MOVE SPACES TO CONTROL-REPORT-LINE.
+099000     STRING 'TOTAL NET SALARY                : ' WS-EDIT-AMOUNT
+099100         DELIMITED BY SIZE INTO CONTROL-REPORT-LINE.
+099200     WRITE CONTROL-REPORT-LINE.
+099300     IF WS-RECORDS-READ NOT =
+099400             WS-RECORDS-WRITTEN + WS-RECORDS-REJECTED
+099500         MOVE SPACES TO CONTROL-REPORT-LINE
+099600         STRING '*** WARNING - READ COUNT DOES NOT BALANCE TO '
+099700             'WRITTEN + REJECTED ***'
+099800             DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+099900         WRITE CONTROL-REPORT-LINE
+100000     END-IF.
+100100 8400-EXIT.
+100200     EXIT.
+100300
+100400*****************************************************************
+100500*    8500-CLEAR-CHECKPOINT - JOB COMPLETED NORMALLY, NO RESTART
+100600*                            NEEDED ON THE NEXT RUN
+100700*****************************************************************
+100800 8500-CLEAR-CHECKPOINT.
+100900     MOVE SPACES TO CHECKPOINT-RECORD.
+101000     MOVE ZERO TO CKPT-RECORDS-READ.
+101100     MOVE ZERO TO CKPT-RECORDS-WRITTEN.
+101200     MOVE ZERO TO CKPT-TOTAL-GROSS.
+101300     MOVE ZERO TO CKPT-TOTAL-TAX.
+101400     MOVE ZERO TO CKPT-TOTAL-BENEFITS.
+101500     MOVE ZERO TO CKPT-TOTAL-NET.
+101550     MOVE ZERO TO CKPT-RECORDS-REJECTED.
+101600     MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+101700     OPEN OUTPUT CHECKPOINT-FILE.
+101710     IF WS-CKPT-FILE-STATUS NOT = '00'
+101720         DISPLAY 'PAYROLL: UNABLE TO OPEN CHECKPOINT.DAT - '
+101730             'STATUS ' WS-CKPT-FILE-STATUS
+101740         MOVE 16 TO RETURN-CODE
+101750         STOP RUN
+101760     END-IF.
+101800     WRITE CHECKPOINT-RECORD.
+101900     CLOSE CHECKPOINT-FILE.
+102000 8500-EXIT.
+102100     EXIT.
